@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *    ZCM160-DECODE - CUSTOMFIELD / CONTACT-STATE CODE LOOKUP     *
+      *    DCM160 REFERENCE-FILE RECORD, ONE ROW PER TYPE-OF-CODE /    *
+      *    CODE-VALUE PAIR, IN ASCENDING TYPE/CODE SEQUENCE.           *
+      *----------------------------------------------------------------*
+        01  DECODE-REF-RECORD.
+            05  DR-TYPE-CODE               PIC X(10).
+            05  DR-CODE-VALUE              PIC 9(05).
+            05  DR-DESCRIPTION             PIC X(30).
