@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *    ZCM160-DECODE-TBL - WORKING-STORAGE SEARCH-ALL TABLE BUILT  *
+      *    FROM THE ZCM160-DECODE REFERENCE-FILE RECORD.  WS-DECODE-   *
+      *    COUNT (SET BY THE LOADING PROGRAM AS ROWS ARE READ) DRIVES  *
+      *    THE OCCURS DEPENDING ON.                                    *
+      *----------------------------------------------------------------*
+        01  WS-DECODE-TABLE.
+            05  WS-DECODE-ENTRY OCCURS 1 TO 500 TIMES
+                    DEPENDING ON WS-DECODE-COUNT
+                    ASCENDING KEY IS WS-T-TYPE-CODE WS-T-CODE-VALUE
+                    INDEXED BY WS-DECODE-IDX.
+                10  WS-T-TYPE-CODE         PIC X(10).
+                10  WS-T-CODE-VALUE        PIC 9(05).
+                10  WS-T-DESCRIPTION       PIC X(30).
