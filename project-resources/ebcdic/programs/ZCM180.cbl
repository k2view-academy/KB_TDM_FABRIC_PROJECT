@@ -0,0 +1,300 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ZCM180.
+000300 AUTHOR.        D SPRINGER.
+000400 INSTALLATION.  DATA MGMT - CUSTOMER EXTRACTS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*  MODIFICATION HISTORY                                       *
+000900*  ------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                *
+001100*  08/09/2026 DAS   ORIGINAL PROGRAM - AUDITS CHANGES TO       *
+001200*                   CUSTOM-ATTR FIELDS (STATUSCSTM, SSNCSTM,   *
+001300*                   CREDITCARDCSTM) BETWEEN CONTACT-RECORD     *
+001400*                   LOADS.                                     *
+001500***************************************************************
+001600*  PURPOSE.                                                    *
+001700*  MATCHES TODAY'S ZURMO-CUSTOMERS CONTACT-RECORD EXTRACT      *
+001800*  (CONTACT-IN) AGAINST THE CUSTOM-ATTR SNAPSHOT WRITTEN BY THE*
+001900*  PRIOR RUN (PRIOR-SNAP), BOTH IN ASCENDING ID SEQUENCE.  FOR *
+002000*  EVERY CONTACT PRESENT IN BOTH, STATUSCSTM, SSNCSTM, AND     *
+002100*  CREDITCARDCSTM ARE COMPARED FIELD BY FIELD; EACH FIELD THAT *
+002200*  CHANGED PRODUCES ITS OWN AUDIT-OUT RECORD SHOWING THE ID,   *
+002300*  FIELD NAME, BEFORE AND AFTER VALUES, A TIMESTAMP, AND THE   *
+002400*  RUN IDENTIFIER READ FROM THE RUN-PARM CONTROL CARD.  A      *
+002500*  CONTACT SEEN FOR THE FIRST TIME IS CARRIED INTO THE NEW     *
+002600*  SNAPSHOT WITH NO AUDIT RECORD (THERE IS NOTHING TO COMPARE  *
+002700*  IT AGAINST); A CONTACT PRESENT ONLY IN THE PRIOR SNAPSHOT   *
+002800*  HAS DROPPED OUT OF THE EXTRACT AND IS NOT CARRIED FORWARD.  *
+002900*  SNAP-OUT BECOMES THE PRIOR-SNAP INPUT TO THE NEXT RUN.      *
+003000***************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.  IBM-370.
+003400 OBJECT-COMPUTER.  IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CONTACT-IN     ASSIGN TO CONTACTIN
+003800            ORGANIZATION IS SEQUENTIAL.
+003900     SELECT PRIOR-SNAP     ASSIGN TO PRIORSNP
+004000            ORGANIZATION IS SEQUENTIAL
+004010            FILE STATUS IS WS-PRIOR-FILE-STATUS.
+004100     SELECT SNAP-OUT       ASSIGN TO SNAPOUT
+004200            ORGANIZATION IS SEQUENTIAL.
+004300     SELECT AUDIT-OUT      ASSIGN TO AUDITOUT
+004400            ORGANIZATION IS SEQUENTIAL.
+004500     SELECT RUN-PARM       ASSIGN TO RUNPARM
+004600            ORGANIZATION IS SEQUENTIAL
+004610            FILE STATUS IS WS-RUNPARM-FILE-STATUS.
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  CONTACT-IN
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD.
+005200     COPY "zurmo-customers"
+005300         REPLACING ==INVALID== BY ==ADDR-INVALID==
+005400                   ==ID==      BY ==CONTACT-ID==.
+005500 FD  PRIOR-SNAP
+005600     RECORDING MODE IS F
+005700     LABEL RECORDS ARE STANDARD.
+005800 01  PRIOR-SNAP-RECORD.
+005900     05  PRIOR-CONTACT-ID           PIC 9(09).
+006000     05  PRIOR-STATUSCSTM           PIC X(10).
+006100     05  PRIOR-SSNCSTM              PIC X(10).
+006200     05  PRIOR-CREDITCARDCSTM       PIC X(25).
+006300 FD  SNAP-OUT
+006400     RECORDING MODE IS F
+006500     LABEL RECORDS ARE STANDARD.
+006600 01  SNAP-OUT-RECORD.
+006700     05  SNAP-CONTACT-ID            PIC 9(09).
+006800     05  SNAP-STATUSCSTM            PIC X(10).
+006900     05  SNAP-SSNCSTM               PIC X(10).
+007000     05  SNAP-CREDITCARDCSTM        PIC X(25).
+007100 FD  AUDIT-OUT
+007200     RECORDING MODE IS F
+007300     LABEL RECORDS ARE STANDARD.
+007400 01  AUDIT-RECORD.
+007500     05  AUDIT-CONTACT-ID           PIC 9(09).
+007600     05  AUDIT-FIELD-NAME           PIC X(15).
+007700     05  AUDIT-BEFORE-VALUE         PIC X(25).
+007800     05  AUDIT-AFTER-VALUE          PIC X(25).
+007900     05  AUDIT-TIMESTAMP            PIC X(21).
+008000     05  AUDIT-RUN-ID               PIC X(08).
+008100 FD  RUN-PARM
+008200     RECORDING MODE IS F
+008300     LABEL RECORDS ARE STANDARD.
+008400 01  RUN-PARM-RECORD                PIC X(08).
+008500 WORKING-STORAGE SECTION.
+008600 77  WS-CURR-EOF-SW                 PIC X(01)   VALUE "N".
+008700     88  WS-CURR-EOF                            VALUE "Y".
+008800 77  WS-PRIOR-EOF-SW                PIC X(01)   VALUE "N".
+008900     88  WS-PRIOR-EOF                            VALUE "Y".
+008910 77  WS-PRIOR-FILE-STATUS           PIC X(02)   VALUE ZERO.
+008920     88  WS-PRIOR-OK                             VALUE "00".
+008930     88  WS-PRIOR-NOT-FOUND                      VALUE "35".
+008940 77  WS-RUNPARM-FILE-STATUS         PIC X(02)   VALUE ZERO.
+008950     88  WS-RUNPARM-OK                           VALUE "00".
+008960     88  WS-RUNPARM-NOT-FOUND                    VALUE "35".
+009000 77  WS-CURR-KEY                    PIC 9(09).
+009100 77  WS-PRIOR-KEY                   PIC 9(09).
+009200 77  WS-HIGH-KEY                    PIC 9(09)   VALUE 999999999.
+009300 77  WS-RUN-ID                      PIC X(08)   VALUE SPACES.
+009400 01  WS-CURRENT-DATE-TIME           PIC X(21).
+009500 77  WS-RECORD-COUNT                PIC 9(09)   VALUE ZERO COMP.
+009600 77  WS-NEW-COUNT                   PIC 9(09)   VALUE ZERO COMP.
+009700 77  WS-REMOVED-COUNT               PIC 9(09)   VALUE ZERO COMP.
+009800 77  WS-AUDIT-COUNT                 PIC 9(09)   VALUE ZERO COMP.
+009900 77  WS-AUDIT-FIELD-NAME            PIC X(15).
+010000 77  WS-AUDIT-BEFORE-VALUE          PIC X(25).
+010100 77  WS-AUDIT-AFTER-VALUE           PIC X(25).
+010200 PROCEDURE DIVISION.
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE
+010500         THRU 1000-INITIALIZE-EXIT.
+010600     PERFORM 2000-MATCH-MERGE
+010700         THRU 2000-MATCH-MERGE-EXIT
+010800         UNTIL WS-CURR-EOF AND WS-PRIOR-EOF.
+010900     PERFORM 3000-FINALIZE
+011000         THRU 3000-FINALIZE-EXIT.
+011100     STOP RUN.
+011200*----------------------------------------------------------------*
+011300*    1000-INITIALIZE - READ THE RUN-PARM CONTROL CARD, OPEN THE  *
+011400*    REMAINING FILES, AND PRIME BOTH READS.  PRIOR-SNAP AND      *
+011410*    RUN-PARM ARE BOTH OPTIONAL ON A CONTACT'S FIRST RUN, SO A   *
+011420*    "FILE NOT FOUND" STATUS ON EITHER IS NOT AN ERROR - A       *
+011430*    MISSING PRIOR-SNAP LEAVES EVERY CONTACT TREATED AS NEW, AND *
+011440*    A MISSING RUN-PARM LEAVES WS-RUN-ID BLANK                   *
+011500*----------------------------------------------------------------*
+011600 1000-INITIALIZE.
+011700     OPEN INPUT RUN-PARM
+011710     IF WS-RUNPARM-NOT-FOUND
+011720         MOVE SPACES TO RUN-PARM-RECORD
+011730     ELSE
+011800         READ RUN-PARM
+011900             AT END
+012000                 MOVE SPACES TO RUN-PARM-RECORD
+012100         END-READ
+012110         CLOSE RUN-PARM
+012120     END-IF
+012200     MOVE RUN-PARM-RECORD TO WS-RUN-ID
+012400     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+012500     OPEN INPUT  CONTACT-IN
+012600     OPEN INPUT  PRIOR-SNAP
+012700     OPEN OUTPUT SNAP-OUT
+012800     OPEN OUTPUT AUDIT-OUT
+012900     PERFORM 8000-READ-CONTACT
+013000         THRU 8000-READ-CONTACT-EXIT
+013010     IF WS-PRIOR-NOT-FOUND
+013020         MOVE "Y" TO WS-PRIOR-EOF-SW
+013030     ELSE
+013100         PERFORM 8100-READ-PRIOR
+013200             THRU 8100-READ-PRIOR-EXIT
+013040     END-IF.
+013300 1000-INITIALIZE-EXIT.
+013400     EXIT.
+013500*----------------------------------------------------------------*
+013600*    2000-MATCH-MERGE - PROCESS THE LOWER OF THE TWO CURRENT     *
+013700*    KEYS ON EACH CALL, DRIVING A CLASSIC MATCHED-MERGE COMPARE  *
+013800*----------------------------------------------------------------*
+013900 2000-MATCH-MERGE.
+014000     IF WS-CURR-EOF
+014100         MOVE WS-HIGH-KEY TO WS-CURR-KEY
+014200     ELSE
+014300         MOVE CONTACT-ID TO WS-CURR-KEY
+014400     END-IF
+014500     IF WS-PRIOR-EOF
+014600         MOVE WS-HIGH-KEY TO WS-PRIOR-KEY
+014700     ELSE
+014800         MOVE PRIOR-CONTACT-ID TO WS-PRIOR-KEY
+014900     END-IF
+015000     EVALUATE TRUE
+015100         WHEN WS-CURR-KEY < WS-PRIOR-KEY
+015200             PERFORM 2100-PROCESS-NEW-CONTACT
+015300                 THRU 2100-PROCESS-NEW-CONTACT-EXIT
+015400             PERFORM 8000-READ-CONTACT
+015500                 THRU 8000-READ-CONTACT-EXIT
+015600         WHEN WS-PRIOR-KEY < WS-CURR-KEY
+015700             ADD 1 TO WS-REMOVED-COUNT
+015800             PERFORM 8100-READ-PRIOR
+015900                 THRU 8100-READ-PRIOR-EXIT
+016000         WHEN OTHER
+016100             PERFORM 2200-COMPARE-AND-AUDIT
+016200                 THRU 2200-COMPARE-AND-AUDIT-EXIT
+016300             PERFORM 8000-READ-CONTACT
+016400                 THRU 8000-READ-CONTACT-EXIT
+016500             PERFORM 8100-READ-PRIOR
+016600                 THRU 8100-READ-PRIOR-EXIT
+016700     END-EVALUATE.
+016800 2000-MATCH-MERGE-EXIT.
+016900     EXIT.
+017000*----------------------------------------------------------------*
+017100*    2100-PROCESS-NEW-CONTACT - CARRY A FIRST-TIME CONTACT INTO  *
+017200*    THE NEW SNAPSHOT; THERE IS NOTHING TO AUDIT YET             *
+017300*----------------------------------------------------------------*
+017400 2100-PROCESS-NEW-CONTACT.
+017500     ADD 1 TO WS-RECORD-COUNT
+017600     ADD 1 TO WS-NEW-COUNT
+017700     PERFORM 2300-WRITE-SNAPSHOT
+017800         THRU 2300-WRITE-SNAPSHOT-EXIT.
+017900 2100-PROCESS-NEW-CONTACT-EXIT.
+018000     EXIT.
+018100*----------------------------------------------------------------*
+018200*    2200-COMPARE-AND-AUDIT - COMPARE EACH CUSTOM-ATTR FIELD     *
+018300*    AGAINST THE PRIOR SNAPSHOT AND AUDIT WHAT CHANGED           *
+018400*----------------------------------------------------------------*
+018500 2200-COMPARE-AND-AUDIT.
+018600     ADD 1 TO WS-RECORD-COUNT
+018700     IF STATUSCSTM OF CUSTOM-ATTR NOT = PRIOR-STATUSCSTM
+018800         MOVE "STATUSCSTM"     TO WS-AUDIT-FIELD-NAME
+018900         MOVE PRIOR-STATUSCSTM TO WS-AUDIT-BEFORE-VALUE
+019000         MOVE STATUSCSTM OF CUSTOM-ATTR
+019100                               TO WS-AUDIT-AFTER-VALUE
+019200         PERFORM 2250-WRITE-AUDIT-RECORD
+019300             THRU 2250-WRITE-AUDIT-RECORD-EXIT
+019400     END-IF
+019500     IF SSNCSTM OF CUSTOM-ATTR NOT = PRIOR-SSNCSTM
+019600         MOVE "SSNCSTM"        TO WS-AUDIT-FIELD-NAME
+019700         MOVE PRIOR-SSNCSTM    TO WS-AUDIT-BEFORE-VALUE
+019800         MOVE SSNCSTM OF CUSTOM-ATTR
+019900                               TO WS-AUDIT-AFTER-VALUE
+020000         PERFORM 2250-WRITE-AUDIT-RECORD
+020100             THRU 2250-WRITE-AUDIT-RECORD-EXIT
+020200     END-IF
+020300     IF CREDITCARDCSTM OF CUSTOM-ATTR NOT = PRIOR-CREDITCARDCSTM
+020400         MOVE "CREDITCARDCSTM" TO WS-AUDIT-FIELD-NAME
+020500         MOVE PRIOR-CREDITCARDCSTM
+020600                               TO WS-AUDIT-BEFORE-VALUE
+020700         MOVE CREDITCARDCSTM OF CUSTOM-ATTR
+020800                               TO WS-AUDIT-AFTER-VALUE
+020900         PERFORM 2250-WRITE-AUDIT-RECORD
+021000             THRU 2250-WRITE-AUDIT-RECORD-EXIT
+021100     END-IF
+021200     PERFORM 2300-WRITE-SNAPSHOT
+021300         THRU 2300-WRITE-SNAPSHOT-EXIT.
+021400 2200-COMPARE-AND-AUDIT-EXIT.
+021500     EXIT.
+021600*----------------------------------------------------------------*
+021700*    2250-WRITE-AUDIT-RECORD - FORMAT AND WRITE ONE BEFORE/AFTER *
+021800*    AUDIT ROW FOR THE FIELD NAMED IN WS-AUDIT-FIELD-NAME        *
+021900*----------------------------------------------------------------*
+022000 2250-WRITE-AUDIT-RECORD.
+022100     MOVE CONTACT-ID           TO AUDIT-CONTACT-ID
+022200     MOVE WS-AUDIT-FIELD-NAME  TO AUDIT-FIELD-NAME
+022300     MOVE WS-AUDIT-BEFORE-VALUE TO AUDIT-BEFORE-VALUE
+022400     MOVE WS-AUDIT-AFTER-VALUE  TO AUDIT-AFTER-VALUE
+022500     MOVE WS-CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+022600     MOVE WS-RUN-ID            TO AUDIT-RUN-ID
+022700     WRITE AUDIT-RECORD
+022800     ADD 1 TO WS-AUDIT-COUNT.
+022900 2250-WRITE-AUDIT-RECORD-EXIT.
+023000     EXIT.
+023100*----------------------------------------------------------------*
+023200*    2300-WRITE-SNAPSHOT - WRITE THE CURRENT CUSTOM-ATTR VALUES  *
+023300*    TO SNAP-OUT SO THE NEXT RUN CAN COMPARE AGAINST THEM        *
+023400*----------------------------------------------------------------*
+023500 2300-WRITE-SNAPSHOT.
+023600     MOVE CONTACT-ID                    TO SNAP-CONTACT-ID
+023700     MOVE STATUSCSTM OF CUSTOM-ATTR      TO SNAP-STATUSCSTM
+023800     MOVE SSNCSTM OF CUSTOM-ATTR         TO SNAP-SSNCSTM
+023900     MOVE CREDITCARDCSTM OF CUSTOM-ATTR  TO SNAP-CREDITCARDCSTM
+024000     WRITE SNAP-OUT-RECORD.
+024100 2300-WRITE-SNAPSHOT-EXIT.
+024200     EXIT.
+024300*----------------------------------------------------------------*
+024400*    3000-FINALIZE - DISPLAY CONTROL TOTALS AND CLOSE FILES      *
+024500*----------------------------------------------------------------*
+024600 3000-FINALIZE.
+024700     DISPLAY "ZCM180 - CONTACT-RECORDS COMPARED   : "
+024800         WS-RECORD-COUNT
+024900     DISPLAY "ZCM180 - NEW CONTACTS (NO PRIOR)    : "
+025000         WS-NEW-COUNT
+025100     DISPLAY "ZCM180 - REMOVED CONTACTS (NO CURR)  : "
+025200         WS-REMOVED-COUNT
+025300     DISPLAY "ZCM180 - AUDIT RECORDS WRITTEN       : "
+025400         WS-AUDIT-COUNT
+025500     CLOSE CONTACT-IN
+025600     CLOSE PRIOR-SNAP
+025700     CLOSE SNAP-OUT
+025800     CLOSE AUDIT-OUT.
+025900 3000-FINALIZE-EXIT.
+026000     EXIT.
+026100*----------------------------------------------------------------*
+026200*    8000-READ-CONTACT - READ THE NEXT CONTACT-IN RECORD         *
+026300*----------------------------------------------------------------*
+026400 8000-READ-CONTACT.
+026500     READ CONTACT-IN
+026600         AT END
+026700             MOVE "Y" TO WS-CURR-EOF-SW
+026800     END-READ.
+026900 8000-READ-CONTACT-EXIT.
+027000     EXIT.
+027100*----------------------------------------------------------------*
+027200*    8100-READ-PRIOR - READ THE NEXT PRIOR-SNAP RECORD           *
+027300*----------------------------------------------------------------*
+027400 8100-READ-PRIOR.
+027500     READ PRIOR-SNAP
+027600         AT END
+027700             MOVE "Y" TO WS-PRIOR-EOF-SW
+027800     END-READ.
+027900 8100-READ-PRIOR-EXIT.
+028000     EXIT.
