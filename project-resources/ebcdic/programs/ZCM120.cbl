@@ -0,0 +1,192 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ZCM120.
+000300 AUTHOR.        D SPRINGER.
+000400 INSTALLATION.  DATA MGMT - CUSTOMER EXTRACTS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*  MODIFICATION HISTORY                                       *
+000900*  ------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                *
+001100*  08/09/2026 DAS   ORIGINAL PROGRAM - ROLLS UP EMAIL OPT-OUT, *
+001200*                   EMAIL-INVALID, AND ADDRESS-INVALID FLAGS   *
+001300*                   INTO A SINGLE DO-NOT-CONTACT EXCEPTION     *
+001400*                   LISTING FOR CAMPAIGN SUPPRESSION.          *
+001500***************************************************************
+001600*  PURPOSE.                                                    *
+001700*  READS THE ZURMO-CUSTOMERS CONTACT-RECORD EXTRACT AND WRITES *
+001800*  ONE LINE PER CONTACT WHOSE EMAIL-RECORD OPTOUT OR ISINVALID *
+001900*  FLAG, OR WHOSE ADDRESS-RECORD INVALID FLAG, INDICATES THE   *
+002000*  CONTACT SHOULD NOT RECEIVE OUTBOUND MAILINGS OR CALLS.  THE *
+002100*  LISTING SHOWS ID, COMPANYNAME, PERSON-RECORD NAME, AND WHICH*
+002200*  SUPPRESSION REASON(S) APPLY SO MARKETING CAN SCRUB THEIR    *
+002300*  CAMPAIGN LISTS AGAINST IT BEFORE EVERY RUN.                 *
+002400*  A FLAG VALUE OF "Y" (ANY CASE) IS TREATED AS SET; ANYTHING  *
+002500*  ELSE (INCLUDING SPACES) IS TREATED AS NOT SET.              *
+002600***************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.  IBM-370.
+003000 OBJECT-COMPUTER.  IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CONTACT-IN     ASSIGN TO CONTACTIN
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT SUPPRESS-OUT   ASSIGN TO SUPPROUT
+003600            ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CONTACT-IN
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY "zurmo-customers"
+004300         REPLACING ==INVALID== BY ==ADDR-INVALID==
+004400                   ==ID==      BY ==CONTACT-ID==.
+004500 FD  SUPPRESS-OUT
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  SUPPRESS-LINE                  PIC X(150).
+004900 WORKING-STORAGE SECTION.
+005000 77  WS-EOF-SW                      PIC X(01)   VALUE "N".
+005100     88  WS-EOF                                 VALUE "Y".
+005200 77  WS-RECORD-COUNT                PIC 9(09)   VALUE ZERO COMP.
+005300 77  WS-SUPPRESS-COUNT              PIC 9(09)   VALUE ZERO COMP.
+005400 77  WS-OPTOUT-SW                   PIC X(01)   VALUE "N".
+005500     88  WS-IS-OPTOUT                           VALUE "Y".
+005600 77  WS-EMAIL-INVALID-SW            PIC X(01)   VALUE "N".
+005700     88  WS-IS-EMAIL-INVALID                    VALUE "Y".
+005800 77  WS-ADDRESS-INVALID-SW          PIC X(01)   VALUE "N".
+005900     88  WS-IS-ADDRESS-INVALID                  VALUE "Y".
+006000 01  WS-HEADING-1.
+006100     05  FILLER                     PIC X(45)
+006200         VALUE "ZCM120 - DO-NOT-CONTACT SUPPRESSION LISTING".
+006300 01  WS-HEADING-2.
+006400     05  FILLER                     PIC X(11) VALUE "ID".
+006500     05  FILLER                     PIC X(32) VALUE "COMPANY".
+006600     05  FILLER                     PIC X(42) VALUE "NAME".
+006700     05  FILLER                     PIC X(40) VALUE "REASON(S)".
+006800 01  WS-DETAIL-LINE.
+006900     05  WS-D-ID                    PIC 9(09).
+007000     05  FILLER                     PIC X(02) VALUE SPACES.
+007100     05  WS-D-COMPANYNAME           PIC X(30).
+007200     05  FILLER                     PIC X(02) VALUE SPACES.
+007300     05  WS-D-CONTACT-NAME          PIC X(40).
+007400     05  FILLER                     PIC X(02) VALUE SPACES.
+007500     05  WS-D-REASON                PIC X(40).
+007600 01  WS-TOTAL-LINE.
+007700     05  FILLER                     PIC X(28)
+007800         VALUE "TOTAL CONTACT-RECORDS READ -".
+007900     05  WS-T-RECORD-COUNT          PIC ZZZ,ZZZ,ZZ9.
+008000 01  WS-SUPPRESS-TOTAL-LINE.
+008100     05  FILLER                     PIC X(28)
+008200         VALUE "TOTAL SUPPRESSED CONTACTS  -".
+008300     05  WS-T-SUPPRESS-COUNT        PIC ZZZ,ZZZ,ZZ9.
+008400 PROCEDURE DIVISION.
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE
+008700         THRU 1000-INITIALIZE-EXIT.
+008800     PERFORM 2000-PROCESS-CONTACT
+008900         THRU 2000-PROCESS-CONTACT-EXIT
+009000         UNTIL WS-EOF.
+009100     PERFORM 3000-FINALIZE
+009200         THRU 3000-FINALIZE-EXIT.
+009300     STOP RUN.
+009400*----------------------------------------------------------------*
+009500*    1000-INITIALIZE - OPEN FILES, WRITE HEADINGS, PRIME READ    *
+009600*----------------------------------------------------------------*
+009700 1000-INITIALIZE.
+009800     OPEN INPUT  CONTACT-IN
+009900     OPEN OUTPUT SUPPRESS-OUT
+010000     MOVE WS-HEADING-1 TO SUPPRESS-LINE
+010100     WRITE SUPPRESS-LINE
+010200     MOVE WS-HEADING-2 TO SUPPRESS-LINE
+010300     WRITE SUPPRESS-LINE
+010400     PERFORM 8000-READ-CONTACT
+010500         THRU 8000-READ-CONTACT-EXIT.
+010600 1000-INITIALIZE-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------------*
+010900*    2000-PROCESS-CONTACT - EVALUATE ONE CONTACT-RECORD          *
+011000*----------------------------------------------------------------*
+011100 2000-PROCESS-CONTACT.
+011200     ADD 1 TO WS-RECORD-COUNT
+011300     MOVE "N" TO WS-OPTOUT-SW
+011400     MOVE "N" TO WS-EMAIL-INVALID-SW
+011500     MOVE "N" TO WS-ADDRESS-INVALID-SW
+011600     IF OPTOUT OF EMAIL-RECORD = "Y" OR "y"
+011700         MOVE "Y" TO WS-OPTOUT-SW
+011800     END-IF
+011900     IF ISINVALID OF EMAIL-RECORD = "Y" OR "y"
+012000         MOVE "Y" TO WS-EMAIL-INVALID-SW
+012100     END-IF
+012200     IF ADDR-INVALID OF ADDRESS-RECORD = "Y" OR "y"
+012300         MOVE "Y" TO WS-ADDRESS-INVALID-SW
+012400     END-IF
+012500     IF WS-IS-OPTOUT OR WS-IS-EMAIL-INVALID
+012600                      OR WS-IS-ADDRESS-INVALID
+012700         PERFORM 2100-WRITE-SUPPRESSION
+012800             THRU 2100-WRITE-SUPPRESSION-EXIT
+012900     END-IF
+013000     PERFORM 8000-READ-CONTACT
+013100         THRU 8000-READ-CONTACT-EXIT.
+013200 2000-PROCESS-CONTACT-EXIT.
+013300     EXIT.
+013400*----------------------------------------------------------------*
+013500*    2100-WRITE-SUPPRESSION - FORMAT AND WRITE ONE EXCEPTION     *
+013600*----------------------------------------------------------------*
+013700 2100-WRITE-SUPPRESSION.
+013800     MOVE SPACES         TO WS-DETAIL-LINE
+013900     MOVE CONTACT-ID      TO WS-D-ID
+014000     MOVE COMPANYNAME     TO WS-D-COMPANYNAME
+014100     STRING FIRSTNAME OF NAME OF PERSON-RECORD DELIMITED BY SPACE
+014200            " "                            DELIMITED BY SIZE
+014300            LASTNAME OF NAME OF PERSON-RECORD DELIMITED BY SPACE
+014400         INTO WS-D-CONTACT-NAME
+014500     END-STRING
+014600     EVALUATE TRUE
+014700         WHEN WS-IS-OPTOUT AND WS-IS-EMAIL-INVALID
+014800                           AND WS-IS-ADDRESS-INVALID
+014900             MOVE "OPTED-OUT BAD-EMAIL BAD-ADDRESS"
+015000                 TO WS-D-REASON
+015100         WHEN WS-IS-OPTOUT AND WS-IS-EMAIL-INVALID
+015200             MOVE "OPTED-OUT BAD-EMAIL" TO WS-D-REASON
+015300         WHEN WS-IS-OPTOUT AND WS-IS-ADDRESS-INVALID
+015400             MOVE "OPTED-OUT BAD-ADDRESS" TO WS-D-REASON
+015500         WHEN WS-IS-EMAIL-INVALID AND WS-IS-ADDRESS-INVALID
+015600             MOVE "BAD-EMAIL BAD-ADDRESS" TO WS-D-REASON
+015700         WHEN WS-IS-OPTOUT
+015800             MOVE "OPTED-OUT" TO WS-D-REASON
+015900         WHEN WS-IS-EMAIL-INVALID
+016000             MOVE "BAD-EMAIL" TO WS-D-REASON
+016100         WHEN OTHER
+016200             MOVE "BAD-ADDRESS" TO WS-D-REASON
+016300     END-EVALUATE
+016400     MOVE WS-DETAIL-LINE TO SUPPRESS-LINE
+016500     WRITE SUPPRESS-LINE
+016600     ADD 1 TO WS-SUPPRESS-COUNT.
+016700 2100-WRITE-SUPPRESSION-EXIT.
+016800     EXIT.
+016900*----------------------------------------------------------------*
+017000*    3000-FINALIZE - WRITE CONTROL TOTALS AND CLOSE FILES        *
+017100*----------------------------------------------------------------*
+017200 3000-FINALIZE.
+017300     MOVE WS-RECORD-COUNT      TO WS-T-RECORD-COUNT
+017400     MOVE WS-TOTAL-LINE        TO SUPPRESS-LINE
+017500     WRITE SUPPRESS-LINE
+017600     MOVE WS-SUPPRESS-COUNT    TO WS-T-SUPPRESS-COUNT
+017700     MOVE WS-SUPPRESS-TOTAL-LINE TO SUPPRESS-LINE
+017800     WRITE SUPPRESS-LINE
+017900     CLOSE CONTACT-IN
+018000     CLOSE SUPPRESS-OUT.
+018100 3000-FINALIZE-EXIT.
+018200     EXIT.
+018300*----------------------------------------------------------------*
+018400*    8000-READ-CONTACT - READ THE NEXT CONTACT-RECORD            *
+018500*----------------------------------------------------------------*
+018600 8000-READ-CONTACT.
+018700     READ CONTACT-IN
+018800         AT END
+018900             MOVE "Y" TO WS-EOF-SW
+019000     END-READ.
+019100 8000-READ-CONTACT-EXIT.
+019200     EXIT.
