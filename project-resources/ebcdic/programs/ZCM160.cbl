@@ -0,0 +1,220 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ZCM160.
+000300 AUTHOR.        D SPRINGER.
+000400 INSTALLATION.  DATA MGMT - CUSTOMER EXTRACTS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*  MODIFICATION HISTORY                                       *
+000900*  ------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                *
+001100*  08/09/2026 DAS   ORIGINAL PROGRAM - EXPANDS THE CUSTOM-     *
+001200*                   FIELD AND CONTACT-STATE CODE VALUES ON     *
+001300*                   CONTACT-RECORD TO TEXT DESCRIPTIONS.       *
+001400***************************************************************
+001500*  PURPOSE.                                                    *
+001600*  LOADS THE DCM160 DECODE REFERENCE FILE (ONE ROW PER TYPE-OF-*
+001700*  CODE / CODE-VALUE PAIR, IN ASCENDING TYPE/CODE SEQUENCE)    *
+001800*  INTO A WORKING-STORAGE TABLE, THEN READS THE ZURMO-CUSTOMERS*
+001900*  CONTACT-RECORD EXTRACT AND WRITES ONE DECODED REPORT LINE   *
+002000*  PER CONTACT SHOWING THE TEXT MEANING OF INDUSTRY_CUSTOMFIELD*
+002100*  _ID, SOURCE_CUSTOMFIELD_ID, TITLE_CUSTOMFIELD_ID (UNDER     *
+002200*  PERSON-RECORD), AND STATE_CONTACTSTATE_ID.  A CODE VALUE    *
+002300*  WITH NO MATCHING ROW ON THE REFERENCE FILE IS REPORTED AS   *
+002400*  AN UNKNOWN CODE RATHER THAN LEFT BLANK, SO GAPS IN THE      *
+002500*  REFERENCE FILE SHOW UP INSTEAD OF HIDING SILENTLY.          *
+002600***************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.  IBM-370.
+003000 OBJECT-COMPUTER.  IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CONTACT-IN     ASSIGN TO CONTACTIN
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT DECODE-REF     ASSIGN TO DCM160
+003600            ORGANIZATION IS SEQUENTIAL.
+003700     SELECT DECODE-OUT     ASSIGN TO DECODOUT
+003800            ORGANIZATION IS SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CONTACT-IN
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY "zurmo-customers"
+004500         REPLACING ==INVALID== BY ==ADDR-INVALID==
+004600                   ==ID==      BY ==CONTACT-ID==.
+004700 FD  DECODE-REF
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY "zcm160-decode".
+005400 FD  DECODE-OUT
+005500     RECORDING MODE IS F
+005600     LABEL RECORDS ARE STANDARD.
+005700 01  DECODE-LINE                    PIC X(133).
+005800 WORKING-STORAGE SECTION.
+005900 77  WS-EOF-SW                      PIC X(01)   VALUE "N".
+006000     88  WS-EOF                                 VALUE "Y".
+006100 77  WS-REF-EOF-SW                  PIC X(01)   VALUE "N".
+006200     88  WS-REF-EOF                             VALUE "Y".
+006300 77  WS-RECORD-COUNT                PIC 9(09)   VALUE ZERO COMP.
+006400 77  WS-DECODE-COUNT                PIC 9(04)   VALUE ZERO COMP.
+006410 77  WS-DECODE-MAX-COUNT            PIC 9(04)   VALUE 500 COMP.
+006420 77  WS-DECODE-TBL-SW               PIC X(01)   VALUE "N".
+006430     88  WS-DECODE-TBL-FULL                     VALUE "Y".
+006500 77  WS-SEARCH-TYPE                 PIC X(10).
+006600 77  WS-SEARCH-CODE                 PIC 9(05).
+006700 77  WS-DECODE-RESULT               PIC X(30).
+006800     COPY "zcm160-decode-tbl".
+007600 01  WS-HEADING-1.
+007700     05  FILLER                     PIC X(43)
+007800         VALUE "ZCM160 - CONTACT-RECORD CODE DECODE REPORT".
+007900 01  WS-HEADING-2.
+008000     05  FILLER                     PIC X(11) VALUE "ID".
+008100     05  FILLER                     PIC X(22) VALUE "INDUSTRY".
+008200     05  FILLER                     PIC X(22) VALUE "SOURCE".
+008300     05  FILLER                     PIC X(22) VALUE "TITLE".
+008400     05  FILLER               PIC X(13) VALUE "CONTACT-STATE".
+008500 01  WS-DETAIL-LINE.
+008600     05  WS-D-ID                    PIC 9(09).
+008700     05  FILLER                     PIC X(02) VALUE SPACES.
+008800     05  WS-D-INDUSTRY-DESC         PIC X(20).
+008900     05  FILLER                     PIC X(02) VALUE SPACES.
+009000     05  WS-D-SOURCE-DESC           PIC X(20).
+009100     05  FILLER                     PIC X(02) VALUE SPACES.
+009200     05  WS-D-TITLE-DESC            PIC X(20).
+009300     05  FILLER                     PIC X(02) VALUE SPACES.
+009400     05  WS-D-STATE-DESC            PIC X(20).
+009500 01  WS-TOTAL-LINE.
+009600     05  FILLER                     PIC X(28)
+009700         VALUE "TOTAL CONTACT-RECORDS READ -".
+009800     05  WS-T-RECORD-COUNT          PIC ZZZ,ZZZ,ZZ9.
+009900 PROCEDURE DIVISION.
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE
+010200         THRU 1000-INITIALIZE-EXIT.
+010300     PERFORM 2000-PROCESS-CONTACT
+010400         THRU 2000-PROCESS-CONTACT-EXIT
+010500         UNTIL WS-EOF.
+010600     PERFORM 3000-FINALIZE
+010700         THRU 3000-FINALIZE-EXIT.
+010800     STOP RUN.
+010900*----------------------------------------------------------------*
+011000*    1000-INITIALIZE - LOAD THE DECODE TABLE, OPEN FILES,        *
+011100*    WRITE HEADINGS, AND PRIME THE READ                          *
+011200*----------------------------------------------------------------*
+011300 1000-INITIALIZE.
+011400     OPEN INPUT  DECODE-REF
+011500     PERFORM 1100-LOAD-DECODE-TABLE
+011600         THRU 1100-LOAD-DECODE-TABLE-EXIT
+011700         UNTIL WS-REF-EOF
+011800     CLOSE DECODE-REF
+011900     OPEN INPUT  CONTACT-IN
+012000     OPEN OUTPUT DECODE-OUT
+012100     MOVE WS-HEADING-1 TO DECODE-LINE
+012200     WRITE DECODE-LINE
+012300     MOVE WS-HEADING-2 TO DECODE-LINE
+012400     WRITE DECODE-LINE
+012500     PERFORM 8000-READ-CONTACT
+012600         THRU 8000-READ-CONTACT-EXIT.
+012700 1000-INITIALIZE-EXIT.
+012800     EXIT.
+012900*----------------------------------------------------------------*
+013000*    1100-LOAD-DECODE-TABLE - READ ONE DECODE-REF ROW INTO THE   *
+013100*    NEXT TABLE ENTRY.  IF DCM160 HAS MORE ROWS THAN THE TABLE   *
+013110*    HOLDS, THE LOAD IS STOPPED AND THE TABLE IS FLAGGED FULL    *
+013120*    RATHER THAN SUBSCRIPTING PAST THE OCCURS BOUND              *
+013200*----------------------------------------------------------------*
+013300 1100-LOAD-DECODE-TABLE.
+013400     READ DECODE-REF
+013500         AT END
+013600             MOVE "Y" TO WS-REF-EOF-SW
+013700             GO TO 1100-LOAD-DECODE-TABLE-EXIT
+013800     END-READ
+013810     IF WS-DECODE-COUNT >= WS-DECODE-MAX-COUNT
+013820         MOVE "Y" TO WS-DECODE-TBL-SW
+013830         MOVE "Y" TO WS-REF-EOF-SW
+013840         GO TO 1100-LOAD-DECODE-TABLE-EXIT
+013850     END-IF
+013900     ADD 1 TO WS-DECODE-COUNT
+014000     MOVE DR-TYPE-CODE    TO WS-T-TYPE-CODE(WS-DECODE-COUNT)
+014100     MOVE DR-CODE-VALUE   TO WS-T-CODE-VALUE(WS-DECODE-COUNT)
+014200     MOVE DR-DESCRIPTION  TO WS-T-DESCRIPTION(WS-DECODE-COUNT).
+014300 1100-LOAD-DECODE-TABLE-EXIT.
+014400     EXIT.
+014500*----------------------------------------------------------------*
+014600*    2000-PROCESS-CONTACT - DECODE ONE CONTACT-RECORD'S CODES    *
+014700*----------------------------------------------------------------*
+014800 2000-PROCESS-CONTACT.
+014900     ADD 1 TO WS-RECORD-COUNT
+015000     MOVE SPACES         TO WS-DETAIL-LINE
+015100     MOVE CONTACT-ID      TO WS-D-ID
+015200     MOVE "INDUSTRY  "                     TO WS-SEARCH-TYPE
+015300     MOVE INDUSTRY_CUSTOMFIELD_ID           TO WS-SEARCH-CODE
+015400     PERFORM 2100-DECODE-CODE
+015500         THRU 2100-DECODE-CODE-EXIT
+015600     MOVE WS-DECODE-RESULT TO WS-D-INDUSTRY-DESC
+015700     MOVE "SOURCE    "                     TO WS-SEARCH-TYPE
+015800     MOVE SOURCE_CUSTOMFIELD_ID             TO WS-SEARCH-CODE
+015900     PERFORM 2100-DECODE-CODE
+016000         THRU 2100-DECODE-CODE-EXIT
+016100     MOVE WS-DECODE-RESULT TO WS-D-SOURCE-DESC
+016200     MOVE "TITLE     "                     TO WS-SEARCH-TYPE
+016300     MOVE TITLE_CUSTOMFIELD_ID OF PERSON-RECORD
+016400                                             TO WS-SEARCH-CODE
+016500     PERFORM 2100-DECODE-CODE
+016600         THRU 2100-DECODE-CODE-EXIT
+016700     MOVE WS-DECODE-RESULT TO WS-D-TITLE-DESC
+016800     MOVE "STATE     "                     TO WS-SEARCH-TYPE
+016900     MOVE STATE_CONTACTSTATE_ID             TO WS-SEARCH-CODE
+017000     PERFORM 2100-DECODE-CODE
+017100         THRU 2100-DECODE-CODE-EXIT
+017200     MOVE WS-DECODE-RESULT TO WS-D-STATE-DESC
+017300     MOVE WS-DETAIL-LINE TO DECODE-LINE
+017400     WRITE DECODE-LINE
+017500     PERFORM 8000-READ-CONTACT
+017600         THRU 8000-READ-CONTACT-EXIT.
+017700 2000-PROCESS-CONTACT-EXIT.
+017800     EXIT.
+017900*----------------------------------------------------------------*
+018000*    2100-DECODE-CODE - BINARY-SEARCH THE DECODE TABLE FOR       *
+018100*    WS-SEARCH-TYPE / WS-SEARCH-CODE, SETTING WS-DECODE-RESULT   *
+018200*    TO THE MATCHING DESCRIPTION OR AN UNKNOWN-CODE MARKER       *
+018300*----------------------------------------------------------------*
+018400 2100-DECODE-CODE.
+018500     MOVE "*** UNKNOWN CODE ***" TO WS-DECODE-RESULT
+018600     SEARCH ALL WS-DECODE-ENTRY
+018700         AT END
+018800             CONTINUE
+018900         WHEN WS-T-TYPE-CODE(WS-DECODE-IDX) = WS-SEARCH-TYPE
+019000          AND WS-T-CODE-VALUE(WS-DECODE-IDX) = WS-SEARCH-CODE
+019100             MOVE WS-T-DESCRIPTION(WS-DECODE-IDX)
+019200                 TO WS-DECODE-RESULT
+019300     END-SEARCH.
+019400 2100-DECODE-CODE-EXIT.
+019500     EXIT.
+019600*----------------------------------------------------------------*
+019700*    3000-FINALIZE - WRITE CONTROL TOTALS AND CLOSE FILES        *
+019800*----------------------------------------------------------------*
+019900 3000-FINALIZE.
+020000     MOVE WS-RECORD-COUNT TO WS-T-RECORD-COUNT
+020100     MOVE WS-TOTAL-LINE   TO DECODE-LINE
+020200     WRITE DECODE-LINE
+020300     CLOSE CONTACT-IN
+020400     CLOSE DECODE-OUT
+020410     IF WS-DECODE-TBL-FULL
+020420         DISPLAY "ZCM160 - WARNING: DCM160 EXCEEDS "
+020430             WS-DECODE-MAX-COUNT " ROWS - DECODE TABLE TRUNCATED"
+020440     END-IF.
+020500 3000-FINALIZE-EXIT.
+020600     EXIT.
+020700*----------------------------------------------------------------*
+020800*    8000-READ-CONTACT - READ THE NEXT CONTACT-RECORD            *
+020900*----------------------------------------------------------------*
+021000 8000-READ-CONTACT.
+021100     READ CONTACT-IN
+021200         AT END
+021300             MOVE "Y" TO WS-EOF-SW
+021400     END-READ.
+021500 8000-READ-CONTACT-EXIT.
+021600     EXIT.
