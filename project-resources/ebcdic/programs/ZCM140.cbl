@@ -0,0 +1,260 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ZCM140.
+000300 AUTHOR.        D SPRINGER.
+000400 INSTALLATION.  DATA MGMT - CUSTOMER EXTRACTS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*  MODIFICATION HISTORY                                       *
+000900*  ------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                *
+001100*  08/09/2026 DAS   ORIGINAL PROGRAM - DUPLICATE-CONTACT        *
+001200*                   DETECTION ON TWITTERID, FACEBOOKID, AND    *
+001300*                   WEBSITE ACROSS DIFFERENT ID/ACCOUNT_ID      *
+001400*                   COMBINATIONS.                               *
+001500***************************************************************
+001600*  PURPOSE.                                                    *
+001700*  BUILDS ONE SORT RECORD PER NON-BLANK TWITTERID, FACEBOOKID, *
+001800*  OR WEBSITE VALUE FOUND ON THE CONTACT-RECORD EXTRACT, SORTS *
+001900*  THEM BY FIELD TYPE AND VALUE, AND THEN WALKS THE SORTED      *
+002000*  SEQUENCE LOOKING FOR THE SAME VALUE ATTACHED TO MORE THAN    *
+002100*  ONE ID/ACCOUNT_ID COMBINATION.  EVERY CONTACT INVOLVED IN A *
+002200*  MATCH IS WRITTEN TO THE DUPLICATES REPORT SO DATA QUALITY   *
+002300*  CAN DECIDE WHICH ACCOUNT SHOULD SURVIVE.                     *
+002400***************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.  IBM-370.
+002800 OBJECT-COMPUTER.  IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CONTACT-IN     ASSIGN TO CONTACTIN
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT SORT-WORK      ASSIGN TO SORTWK01.
+003400     SELECT DUPLICATE-OUT  ASSIGN TO DUPSOUT
+003500            ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CONTACT-IN
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY "zurmo-customers"
+004200         REPLACING ==INVALID== BY ==ADDR-INVALID==
+004300                   ==ID==      BY ==CONTACT-ID==.
+004400 SD  SORT-WORK.
+004500 01  SORT-REC.
+004600     05  SORT-FIELD-TYPE            PIC X(10).
+004700     05  SORT-FIELD-VALUE           PIC X(50).
+004800     05  SORT-CONTACT-ID            PIC 9(09).
+004900     05  SORT-ACCOUNT-ID            PIC 9(05).
+005000     05  SORT-COMPANYNAME           PIC X(50).
+005100 FD  DUPLICATE-OUT
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  DUP-LINE                       PIC X(133).
+005500 WORKING-STORAGE SECTION.
+005600 77  WS-EOF-SW                      PIC X(01)   VALUE "N".
+005700     88  WS-EOF                                 VALUE "Y".
+005800 77  WS-SORT-EOF-SW                 PIC X(01)   VALUE "N".
+005900     88  WS-SORT-EOF                            VALUE "Y".
+006000 77  WS-FIRST-TIME-SW               PIC X(01)   VALUE "Y".
+006100     88  WS-FIRST-TIME                          VALUE "Y".
+006200 77  WS-PREV-WRITTEN-SW             PIC X(01)   VALUE "N".
+006300     88  WS-PREV-WRITTEN                        VALUE "Y".
+006400 77  WS-CONTACT-COUNT               PIC 9(09)   VALUE ZERO COMP.
+006500 77  WS-DUPLICATE-COUNT             PIC 9(09)   VALUE ZERO COMP.
+006600 01  WS-PREV-SORT-REC.
+006700     05  WS-PREV-FIELD-TYPE         PIC X(10).
+006800     05  WS-PREV-FIELD-VALUE        PIC X(50).
+006900     05  WS-PREV-CONTACT-ID         PIC 9(09).
+007000     05  WS-PREV-ACCOUNT-ID         PIC 9(05).
+007100     05  WS-PREV-COMPANYNAME        PIC X(50).
+007200 01  WS-HEADING-1.
+007300     05  FILLER                     PIC X(43)
+007400         VALUE "ZCM140 - DUPLICATE-CONTACT DETECTION REPORT".
+007500 01  WS-HEADING-2.
+007600     05  FILLER                     PIC X(11) VALUE "FIELD".
+007700     05  FILLER                     PIC X(52) VALUE "VALUE".
+007800     05  FILLER                     PIC X(11) VALUE "ID".
+007900     05  FILLER                     PIC X(11) VALUE "ACCOUNT_ID".
+008000     05  FILLER                     PIC X(30) VALUE "COMPANYNAME".
+008100 01  WS-DETAIL-LINE.
+008200     05  WS-D-FIELD-TYPE            PIC X(10).
+008300     05  FILLER                     PIC X(01) VALUE SPACES.
+008400     05  WS-D-FIELD-VALUE           PIC X(50).
+008500     05  FILLER                     PIC X(01) VALUE SPACES.
+008600     05  WS-D-CONTACT-ID            PIC 9(09).
+008700     05  FILLER                     PIC X(02) VALUE SPACES.
+008800     05  WS-D-ACCOUNT-ID            PIC 9(05).
+008900     05  FILLER                     PIC X(05) VALUE SPACES.
+009000     05  WS-D-COMPANYNAME           PIC X(30).
+009100 01  WS-TOTAL-LINE.
+009200     05  FILLER                     PIC X(28)
+009300         VALUE "TOTAL CONTACT-RECORDS READ -".
+009400     05  WS-T-CONTACT-COUNT         PIC ZZZ,ZZZ,ZZ9.
+009500 01  WS-DUPLICATE-TOTAL-LINE.
+009600     05  FILLER                     PIC X(28)
+009700         VALUE "TOTAL DUPLICATE LINES WROTE-".
+009800     05  WS-T-DUPLICATE-COUNT       PIC ZZZ,ZZZ,ZZ9.
+009900 PROCEDURE DIVISION.
+010000 0000-MAINLINE.
+010100     SORT SORT-WORK
+010200         ON ASCENDING KEY SORT-FIELD-TYPE SORT-FIELD-VALUE
+010300         INPUT PROCEDURE IS 4000-BUILD-SORT-RECORDS
+010400             THRU 4000-BUILD-SORT-RECORDS-EXIT
+010500         OUTPUT PROCEDURE IS 5000-DETECT-DUPLICATES
+010600             THRU 5000-DETECT-DUPLICATES-EXIT
+010700     STOP RUN.
+010800*----------------------------------------------------------------*
+010900*    4000-BUILD-SORT-RECORDS - RELEASE ONE SORT RECORD FOR EACH  *
+011000*    NON-BLANK TWITTERID, FACEBOOKID, OR WEBSITE FOUND           *
+011100*----------------------------------------------------------------*
+011200 4000-BUILD-SORT-RECORDS.
+011300     OPEN INPUT CONTACT-IN
+011400     PERFORM 8000-READ-CONTACT
+011500         THRU 8000-READ-CONTACT-EXIT
+011600     PERFORM 4100-RELEASE-CONTACT
+011700         THRU 4100-RELEASE-CONTACT-EXIT
+011800         UNTIL WS-EOF
+011900     CLOSE CONTACT-IN.
+012000 4000-BUILD-SORT-RECORDS-EXIT.
+012100     EXIT.
+012200*----------------------------------------------------------------*
+012300*    4100-RELEASE-CONTACT - RELEASE THE SOCIAL/WEB SORT RECORDS  *
+012400*    FOR ONE CONTACT-RECORD                                      *
+012500*----------------------------------------------------------------*
+012600 4100-RELEASE-CONTACT.
+012700     ADD 1 TO WS-CONTACT-COUNT
+012800     IF TWITTERID NOT = SPACES
+012900         MOVE "TWITTERID"       TO SORT-FIELD-TYPE
+013000         MOVE TWITTERID         TO SORT-FIELD-VALUE
+013100         MOVE CONTACT-ID        TO SORT-CONTACT-ID
+013200         MOVE ACCOUNT_ID        TO SORT-ACCOUNT-ID
+013300         MOVE COMPANYNAME       TO SORT-COMPANYNAME
+013400         RELEASE SORT-REC
+013500     END-IF
+013600     IF FACEBOOKID NOT = SPACES
+013700         MOVE "FACEBOOKID"      TO SORT-FIELD-TYPE
+013800         MOVE FACEBOOKID        TO SORT-FIELD-VALUE
+013900         MOVE CONTACT-ID        TO SORT-CONTACT-ID
+014000         MOVE ACCOUNT_ID        TO SORT-ACCOUNT-ID
+014100         MOVE COMPANYNAME       TO SORT-COMPANYNAME
+014200         RELEASE SORT-REC
+014300     END-IF
+014400     IF WEBSITE NOT = SPACES
+014500         MOVE "WEBSITE"         TO SORT-FIELD-TYPE
+014600         MOVE WEBSITE           TO SORT-FIELD-VALUE
+014700         MOVE CONTACT-ID        TO SORT-CONTACT-ID
+014800         MOVE ACCOUNT_ID        TO SORT-ACCOUNT-ID
+014900         MOVE COMPANYNAME       TO SORT-COMPANYNAME
+015000         RELEASE SORT-REC
+015100     END-IF
+015200     PERFORM 8000-READ-CONTACT
+015300         THRU 8000-READ-CONTACT-EXIT.
+015400 4100-RELEASE-CONTACT-EXIT.
+015500     EXIT.
+015600*----------------------------------------------------------------*
+015700*    5000-DETECT-DUPLICATES - WALK THE SORTED SEQUENCE AND       *
+015800*    WRITE OUT EVERY CONTACT THAT SHARES A FIELD VALUE WITH      *
+015900*    ANOTHER ID/ACCOUNT_ID COMBINATION                           *
+016000*----------------------------------------------------------------*
+016100 5000-DETECT-DUPLICATES.
+016200     OPEN OUTPUT DUPLICATE-OUT
+016300     MOVE WS-HEADING-1 TO DUP-LINE
+016400     WRITE DUP-LINE
+016500     MOVE WS-HEADING-2 TO DUP-LINE
+016600     WRITE DUP-LINE
+016700     PERFORM 5300-RETURN-SORT-REC
+016800         THRU 5300-RETURN-SORT-REC-EXIT
+016900     PERFORM 5100-COMPARE-SORT-REC
+017000         THRU 5100-COMPARE-SORT-REC-EXIT
+017100         UNTIL WS-SORT-EOF
+017200     MOVE WS-CONTACT-COUNT     TO WS-T-CONTACT-COUNT
+017300     MOVE WS-TOTAL-LINE        TO DUP-LINE
+017400     WRITE DUP-LINE
+017500     MOVE WS-DUPLICATE-COUNT   TO WS-T-DUPLICATE-COUNT
+017600     MOVE WS-DUPLICATE-TOTAL-LINE TO DUP-LINE
+017700     WRITE DUP-LINE
+017800     CLOSE DUPLICATE-OUT.
+017900 5000-DETECT-DUPLICATES-EXIT.
+018000     EXIT.
+018100*----------------------------------------------------------------*
+018200*    5100-COMPARE-SORT-REC - COMPARE THE CURRENT SORT RECORD     *
+018300*    AGAINST THE PREVIOUS ONE AND WRITE A DUPLICATE PAIR WHEN    *
+018400*    THE FIELD VALUE MATCHES BUT THE ID/ACCOUNT_ID DOES NOT      *
+018500*----------------------------------------------------------------*
+018600 5100-COMPARE-SORT-REC.
+018700     IF WS-FIRST-TIME
+018800         MOVE "N" TO WS-FIRST-TIME-SW
+018900         MOVE "N" TO WS-PREV-WRITTEN-SW
+019000     ELSE
+019100         IF SORT-FIELD-TYPE = WS-PREV-FIELD-TYPE
+019200             AND SORT-FIELD-VALUE = WS-PREV-FIELD-VALUE
+019300             AND (SORT-CONTACT-ID NOT = WS-PREV-CONTACT-ID
+019400                  OR SORT-ACCOUNT-ID NOT = WS-PREV-ACCOUNT-ID)
+019500             IF NOT WS-PREV-WRITTEN
+019600                 PERFORM 5200-WRITE-PREV-DUP
+019700                     THRU 5200-WRITE-PREV-DUP-EXIT
+019800             END-IF
+019900             PERFORM 5210-WRITE-CURR-DUP
+020000                 THRU 5210-WRITE-CURR-DUP-EXIT
+020100             MOVE "Y" TO WS-PREV-WRITTEN-SW
+020200         ELSE
+020300             MOVE "N" TO WS-PREV-WRITTEN-SW
+020400         END-IF
+020500     END-IF
+020600     MOVE SORT-REC TO WS-PREV-SORT-REC
+020700     PERFORM 5300-RETURN-SORT-REC
+020800         THRU 5300-RETURN-SORT-REC-EXIT.
+020900 5100-COMPARE-SORT-REC-EXIT.
+021000     EXIT.
+021100*----------------------------------------------------------------*
+021200*    5200-WRITE-PREV-DUP - WRITE THE PREVIOUS RECORD'S DUP LINE  *
+021300*----------------------------------------------------------------*
+021400 5200-WRITE-PREV-DUP.
+021500     MOVE SPACES                    TO WS-DETAIL-LINE
+021600     MOVE WS-PREV-FIELD-TYPE        TO WS-D-FIELD-TYPE
+021700     MOVE WS-PREV-FIELD-VALUE       TO WS-D-FIELD-VALUE
+021800     MOVE WS-PREV-CONTACT-ID        TO WS-D-CONTACT-ID
+021900     MOVE WS-PREV-ACCOUNT-ID        TO WS-D-ACCOUNT-ID
+022000     MOVE WS-PREV-COMPANYNAME       TO WS-D-COMPANYNAME
+022100     MOVE WS-DETAIL-LINE            TO DUP-LINE
+022200     WRITE DUP-LINE
+022300     ADD 1 TO WS-DUPLICATE-COUNT.
+022400 5200-WRITE-PREV-DUP-EXIT.
+022500     EXIT.
+022600*----------------------------------------------------------------*
+022700*    5210-WRITE-CURR-DUP - WRITE THE CURRENT RECORD'S DUP LINE   *
+022800*----------------------------------------------------------------*
+022900 5210-WRITE-CURR-DUP.
+023000     MOVE SPACES                    TO WS-DETAIL-LINE
+023100     MOVE SORT-FIELD-TYPE           TO WS-D-FIELD-TYPE
+023200     MOVE SORT-FIELD-VALUE          TO WS-D-FIELD-VALUE
+023300     MOVE SORT-CONTACT-ID           TO WS-D-CONTACT-ID
+023400     MOVE SORT-ACCOUNT-ID           TO WS-D-ACCOUNT-ID
+023500     MOVE SORT-COMPANYNAME          TO WS-D-COMPANYNAME
+023600     MOVE WS-DETAIL-LINE            TO DUP-LINE
+023700     WRITE DUP-LINE
+023800     ADD 1 TO WS-DUPLICATE-COUNT.
+023900 5210-WRITE-CURR-DUP-EXIT.
+024000     EXIT.
+024100*----------------------------------------------------------------*
+024200*    5300-RETURN-SORT-REC - RETURN THE NEXT SORTED SORT RECORD   *
+024300*----------------------------------------------------------------*
+024400 5300-RETURN-SORT-REC.
+024500     RETURN SORT-WORK
+024600         AT END
+024700             MOVE "Y" TO WS-SORT-EOF-SW
+024800     END-RETURN.
+024900 5300-RETURN-SORT-REC-EXIT.
+025000     EXIT.
+025100*----------------------------------------------------------------*
+025200*    8000-READ-CONTACT - READ THE NEXT CONTACT-RECORD            *
+025300*----------------------------------------------------------------*
+025400 8000-READ-CONTACT.
+025500     READ CONTACT-IN
+025600         AT END
+025700             MOVE "Y" TO WS-EOF-SW
+025800     END-READ.
+025900 8000-READ-CONTACT-EXIT.
+026000     EXIT.
