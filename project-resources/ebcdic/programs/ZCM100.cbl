@@ -0,0 +1,187 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ZCM100.
+000300 AUTHOR.        D SPRINGER.
+000400 INSTALLATION.  DATA MGMT - CUSTOMER EXTRACTS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*  MODIFICATION HISTORY                                       *
+000900*  ------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                *
+001100*  08/09/2026 DAS   ORIGINAL PROGRAM - CROSS-FIELD REFERENTIAL *
+001200*                   VALIDATION OF CONTACT-RECORD AGAINST ITS   *
+001300*                   EMBEDDED PERSON-RECORD AND CUSTOM-ATTR IDS.*
+001400***************************************************************
+001500*  PURPOSE.                                                    *
+001600*  READS THE ZURMO-CUSTOMERS CONTACT-RECORD EXTRACT AND CONFIRMS*
+001700*  THAT THE TOP-LEVEL PERSON_ID AGREES WITH PERSON-RECORD'S     *
+001800*  PERSON-ID, AND THAT THE TOP-LEVEL ID AGREES WITH CUSTOM-ATTR'S*
+001900*  CONTACT_IDCSTM.  ANY CONTACT-RECORD THAT FAILS EITHER CHECK  *
+002000*  IS WRITTEN TO THE EXCEPTION LISTING FOR RECONCILIATION       *
+002100*  BEFORE THE RECORD IS ALLOWED TO LOAD DOWNSTREAM.             *
+002200*  NOTE - THE TOP-LEVEL ACCOUNT_ID HAS NO CORRESPONDING FIELD   *
+002300*  INSIDE PERSON-RECORD, SO ONLY PERSON_ID IS CROSS-CHECKED     *
+002400*  AGAINST THE EMBEDDED PERSON-ID; ACCOUNT_ID IS REPORTED AS-IS.*
+002500***************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.  IBM-370.
+002900 OBJECT-COMPUTER.  IBM-370.
+003000 SPECIAL-NAMES.
+003100     C01 IS TO-NEW-PAGE.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT CONTACT-IN     ASSIGN TO CONTACTIN
+003500            ORGANIZATION IS SEQUENTIAL.
+003600     SELECT EXCEPTION-OUT  ASSIGN TO XCPTOUT
+003700            ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CONTACT-IN
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY "zurmo-customers"
+004400         REPLACING ==INVALID== BY ==ADDR-INVALID==
+004500                   ==ID==      BY ==CONTACT-ID==.
+004600 FD  EXCEPTION-OUT
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  XCPT-LINE                      PIC X(133).
+005000 WORKING-STORAGE SECTION.
+005100 77  WS-EOF-SW                      PIC X(01)   VALUE "N".
+005200     88  WS-EOF                                 VALUE "Y".
+005300 77  WS-RECORD-COUNT                PIC 9(09)   VALUE ZERO COMP.
+005400 77  WS-EXCEPTION-COUNT             PIC 9(09)   VALUE ZERO COMP.
+005500 77  WS-PERSON-MISMATCH-SW          PIC X(01)   VALUE "N".
+005600     88  WS-PERSON-MISMATCH                     VALUE "Y".
+005700 77  WS-CONTACT-MISMATCH-SW         PIC X(01)   VALUE "N".
+005800     88  WS-CONTACT-MISMATCH                    VALUE "Y".
+005900 01  WS-HEADING-1.
+006000     05  FILLER                     PIC X(20)
+006100         VALUE "ZCM100 - CONTACT-REC".
+006200     05  FILLER                     PIC X(37)
+006300         VALUE "ORD REFERENTIAL VALIDATION EXCEPTIONS".
+006400 01  WS-HEADING-2.
+006500     05  FILLER                     PIC X(09) VALUE "ID".
+006600     05  FILLER                     PIC X(11) VALUE "ACCOUNT_ID".
+006700     05  FILLER                     PIC X(11) VALUE "PERSON_ID".
+006800     05  FILLER                     PIC X(14) VALUE "PERSON-ID".
+006900     05  FILLER                     PIC X(14) VALUE "CTIDCSTM".
+007000     05  FILLER                     PIC X(30) VALUE "REASON".
+007100 01  WS-DETAIL-LINE.
+007200     05  WS-D-ID                    PIC 9(09).
+007300     05  FILLER                     PIC X(02) VALUE SPACES.
+007400     05  WS-D-ACCOUNT-ID            PIC 9(05).
+007500     05  FILLER                     PIC X(04) VALUE SPACES.
+007600     05  WS-D-PERSON-ID-TOP         PIC 9(05).
+007700     05  FILLER                     PIC X(04) VALUE SPACES.
+007800     05  WS-D-PERSON-ID-EMB         PIC 9(05).
+007900     05  FILLER                     PIC X(07) VALUE SPACES.
+008000     05  WS-D-CONTACT-IDCSTM        PIC 9(09).
+008100     05  FILLER                     PIC X(03) VALUE SPACES.
+008200     05  WS-D-REASON                PIC X(60).
+008300 01  WS-TOTAL-LINE.
+008400     05  FILLER                     PIC X(28)
+008500         VALUE "TOTAL CONTACT-RECORDS READ -".
+008600     05  WS-T-RECORD-COUNT          PIC ZZZ,ZZZ,ZZ9.
+008700 01  WS-EXCEPTION-TOTAL-LINE.
+008800     05  FILLER                     PIC X(28)
+008900         VALUE "TOTAL EXCEPTIONS WRITTEN   -".
+009000     05  WS-T-EXCEPTION-COUNT       PIC ZZZ,ZZZ,ZZ9.
+009100 PROCEDURE DIVISION.
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE
+009400         THRU 1000-INITIALIZE-EXIT.
+009500     PERFORM 2000-PROCESS-CONTACT
+009600         THRU 2000-PROCESS-CONTACT-EXIT
+009700         UNTIL WS-EOF.
+009800     PERFORM 3000-FINALIZE
+009900         THRU 3000-FINALIZE-EXIT.
+010000     STOP RUN.
+010100*----------------------------------------------------------------*
+010200*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ             *
+010300*----------------------------------------------------------------*
+010400 1000-INITIALIZE.
+010500     OPEN INPUT  CONTACT-IN
+010600     OPEN OUTPUT EXCEPTION-OUT
+010700     MOVE WS-HEADING-1 TO XCPT-LINE
+010800     WRITE XCPT-LINE
+010900     MOVE WS-HEADING-2 TO XCPT-LINE
+011000     WRITE XCPT-LINE
+011100     PERFORM 8000-READ-CONTACT
+011200         THRU 8000-READ-CONTACT-EXIT.
+011300 1000-INITIALIZE-EXIT.
+011400     EXIT.
+011500*----------------------------------------------------------------*
+011600*    2000-PROCESS-CONTACT - VALIDATE ONE CONTACT-RECORD          *
+011700*----------------------------------------------------------------*
+011800 2000-PROCESS-CONTACT.
+011900     ADD 1 TO WS-RECORD-COUNT
+012000     MOVE "N" TO WS-PERSON-MISMATCH-SW
+012100     MOVE "N" TO WS-CONTACT-MISMATCH-SW
+012200     IF PERSON_ID NOT = PERSON-ID OF PERSON-RECORD
+012300         MOVE "Y" TO WS-PERSON-MISMATCH-SW
+012400     END-IF
+012500     IF CONTACT-ID NOT = CONTACT_IDCSTM OF CUSTOM-ATTR
+012600         MOVE "Y" TO WS-CONTACT-MISMATCH-SW
+012700     END-IF
+012800     IF WS-PERSON-MISMATCH OR WS-CONTACT-MISMATCH
+012900         PERFORM 2100-WRITE-EXCEPTION
+013000             THRU 2100-WRITE-EXCEPTION-EXIT
+013100     END-IF
+013200     PERFORM 8000-READ-CONTACT
+013300         THRU 8000-READ-CONTACT-EXIT.
+013400 2000-PROCESS-CONTACT-EXIT.
+013500     EXIT.
+013600*----------------------------------------------------------------*
+013700*    2100-WRITE-EXCEPTION - FORMAT AND WRITE ONE EXCEPTION LINE  *
+013800*----------------------------------------------------------------*
+013900 2100-WRITE-EXCEPTION.
+014000     MOVE SPACES             TO WS-DETAIL-LINE
+014100     MOVE CONTACT-ID         TO WS-D-ID
+014200     MOVE ACCOUNT_ID         TO WS-D-ACCOUNT-ID
+014300     MOVE PERSON_ID          TO WS-D-PERSON-ID-TOP
+014400     MOVE PERSON-ID OF PERSON-RECORD
+014500                             TO WS-D-PERSON-ID-EMB
+014600     MOVE CONTACT_IDCSTM OF CUSTOM-ATTR
+014700                             TO WS-D-CONTACT-IDCSTM
+014800     EVALUATE TRUE
+014900         WHEN WS-PERSON-MISMATCH AND WS-CONTACT-MISMATCH
+015000             MOVE "PERSON_ID/ID DISAGREE WITH EMBEDDED IDS"
+015100                 TO WS-D-REASON
+015200         WHEN WS-PERSON-MISMATCH
+015300             MOVE "PERSON_ID VS PERSON-RECORD PERSON-ID"
+015400                 TO WS-D-REASON
+015500         WHEN WS-CONTACT-MISMATCH
+015600             MOVE "ID DISAGREES WITH CUSTOM-ATTR CONTACT_IDCSTM"
+015700                 TO WS-D-REASON
+015800     END-EVALUATE
+015900     MOVE WS-DETAIL-LINE TO XCPT-LINE
+016000     WRITE XCPT-LINE
+016100     ADD 1 TO WS-EXCEPTION-COUNT.
+016200 2100-WRITE-EXCEPTION-EXIT.
+016300     EXIT.
+016400*----------------------------------------------------------------*
+016500*    3000-FINALIZE - WRITE CONTROL TOTALS AND CLOSE FILES        *
+016600*----------------------------------------------------------------*
+016700 3000-FINALIZE.
+016800     MOVE WS-RECORD-COUNT    TO WS-T-RECORD-COUNT
+016900     MOVE WS-TOTAL-LINE      TO XCPT-LINE
+017000     WRITE XCPT-LINE
+017100     MOVE WS-EXCEPTION-COUNT TO WS-T-EXCEPTION-COUNT
+017200     MOVE WS-EXCEPTION-TOTAL-LINE TO XCPT-LINE
+017300     WRITE XCPT-LINE
+017400     CLOSE CONTACT-IN
+017500     CLOSE EXCEPTION-OUT.
+017600 3000-FINALIZE-EXIT.
+017700     EXIT.
+017800*----------------------------------------------------------------*
+017900*    8000-READ-CONTACT - READ THE NEXT CONTACT-RECORD            *
+018000*----------------------------------------------------------------*
+018100 8000-READ-CONTACT.
+018200     READ CONTACT-IN
+018300         AT END
+018400             MOVE "Y" TO WS-EOF-SW
+018500     END-READ.
+018600 8000-READ-CONTACT-EXIT.
+018700     EXIT.
