@@ -0,0 +1,171 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ZCM110.
+000300 AUTHOR.        D SPRINGER.
+000400 INSTALLATION.  DATA MGMT - CUSTOMER EXTRACTS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*  MODIFICATION HISTORY                                       *
+000900*  ------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                *
+001100*  08/09/2026 DAS   ORIGINAL PROGRAM - DETERMINISTIC, FORMAT-  *
+001200*                   PRESERVING MASKING OF SSNCSTM AND          *
+001300*                   CREDITCARDCSTM AHEAD OF NON-PROD DISTRIB.  *
+001400***************************************************************
+001500*  PURPOSE.                                                    *
+001600*  READS THE ZURMO-CUSTOMERS CONTACT-RECORD EXTRACT AND WRITES *
+001700*  A COPY WITH SSNCSTM AND CREDITCARDCSTM REPLACED BY REALISTIC*
+001800*  LOOKING SUBSTITUTE DIGITS OF THE SAME PICTURE SHAPE.  ANY    *
+001900*  NON-NUMERIC CHARACTER (SPACES, DASHES, ETC.) IS LEFT AS-IS  *
+002000*  SO PUNCTUATED FORMATS STAY INTACT.  THE SUBSTITUTION IS A   *
+002100*  ONE-WAY DIGIT SCRAMBLE KEYED OFF THE ORIGINAL VALUE ITSELF, *
+002200*  SO THE SAME INPUT VALUE ALWAYS MASKS TO THE SAME OUTPUT     *
+002300*  VALUE (DETERMINISTIC) BUT THE ORIGINAL DIGITS CANNOT BE     *
+002400*  RECOVERED FROM THE MASKED RESULT ALONE.                     *
+002500***************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.  IBM-370.
+002900 OBJECT-COMPUTER.  IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT CONTACT-IN     ASSIGN TO CONTACTIN
+003300            ORGANIZATION IS SEQUENTIAL.
+003400     SELECT CONTACT-OUT    ASSIGN TO CONTACTMSK
+003500            ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CONTACT-IN
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY "zurmo-customers"
+004200         REPLACING ==INVALID== BY ==ADDR-INVALID==
+004300                   ==ID==      BY ==CONTACT-ID==.
+004400 FD  CONTACT-OUT
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  CONTACT-OUT-RECORD             PIC X(1409).
+004800 WORKING-STORAGE SECTION.
+004900 77  WS-EOF-SW                      PIC X(01)   VALUE "N".
+005000     88  WS-EOF                                 VALUE "Y".
+005100 77  WS-RECORD-COUNT                PIC 9(09)   VALUE ZERO COMP.
+005200 01  WS-MASK-WORK-AREA.
+005300     05  WS-MASK-BUFFER             PIC X(25).
+005400     05  WS-MASK-LENGTH             PIC 9(02)   COMP.
+005500     05  WS-MASK-SUB                PIC 9(02)   COMP.
+005600     05  WS-MASK-CHAR               PIC X(01).
+005700     05  WS-MASK-DIGIT              PIC 9(01).
+005800     05  WS-MASK-NEWDIGIT           PIC 9(01).
+005900     05  WS-MASK-CHECKSUM           PIC 9(04)   COMP.
+006000     05  WS-MASK-ACCUM              PIC 9(06)   COMP.
+006100     05  WS-MASK-QUOTIENT           PIC 9(06)   COMP.
+006200 PROCEDURE DIVISION.
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE
+006500         THRU 1000-INITIALIZE-EXIT.
+006600     PERFORM 2000-PROCESS-CONTACT
+006700         THRU 2000-PROCESS-CONTACT-EXIT
+006800         UNTIL WS-EOF.
+006900     PERFORM 3000-FINALIZE
+007000         THRU 3000-FINALIZE-EXIT.
+007100     STOP RUN.
+007200*----------------------------------------------------------------*
+007300*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ             *
+007400*----------------------------------------------------------------*
+007500 1000-INITIALIZE.
+007600     OPEN INPUT  CONTACT-IN
+007700     OPEN OUTPUT CONTACT-OUT
+007800     PERFORM 8000-READ-CONTACT
+007900         THRU 8000-READ-CONTACT-EXIT.
+008000 1000-INITIALIZE-EXIT.
+008100     EXIT.
+008200*----------------------------------------------------------------*
+008300*    2000-PROCESS-CONTACT - MASK ONE CONTACT-RECORD AND WRITE IT *
+008400*----------------------------------------------------------------*
+008500 2000-PROCESS-CONTACT.
+008600     ADD 1 TO WS-RECORD-COUNT
+008700     MOVE SPACES TO WS-MASK-BUFFER
+008800     MOVE SSNCSTM OF CUSTOM-ATTR TO WS-MASK-BUFFER(1:10)
+008900     MOVE 10 TO WS-MASK-LENGTH
+009000     PERFORM 5000-MASK-FIELD THRU 5000-MASK-FIELD-EXIT
+009100     MOVE WS-MASK-BUFFER(1:10) TO SSNCSTM OF CUSTOM-ATTR
+009200     MOVE SPACES TO WS-MASK-BUFFER
+009300     MOVE CREDITCARDCSTM OF CUSTOM-ATTR TO WS-MASK-BUFFER(1:25)
+009400     MOVE 25 TO WS-MASK-LENGTH
+009500     PERFORM 5000-MASK-FIELD THRU 5000-MASK-FIELD-EXIT
+009600     MOVE WS-MASK-BUFFER(1:25) TO CREDITCARDCSTM OF CUSTOM-ATTR
+009700     MOVE CONTACT-RECORD TO CONTACT-OUT-RECORD
+009800     WRITE CONTACT-OUT-RECORD
+009900     PERFORM 8000-READ-CONTACT
+010000         THRU 8000-READ-CONTACT-EXIT.
+010100 2000-PROCESS-CONTACT-EXIT.
+010200     EXIT.
+010300*----------------------------------------------------------------*
+010400*    3000-FINALIZE - CLOSE FILES                                 *
+010500*----------------------------------------------------------------*
+010600 3000-FINALIZE.
+010700     CLOSE CONTACT-IN
+010800     CLOSE CONTACT-OUT
+010900     DISPLAY "ZCM110 - CONTACT-RECORDS MASKED: " WS-RECORD-COUNT.
+011000 3000-FINALIZE-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------*
+011300*    5000-MASK-FIELD - SCRAMBLE THE NUMERIC DIGITS OF THE FIELD  *
+011400*    CURRENTLY LOADED INTO WS-MASK-BUFFER (WS-MASK-LENGTH BYTES) *
+011500*    LEAVING ANY NON-NUMERIC CHARACTER UNTOUCHED.                *
+011600*----------------------------------------------------------------*
+011700 5000-MASK-FIELD.
+011800     MOVE ZERO TO WS-MASK-CHECKSUM
+011900     PERFORM 5100-ACCUM-CHECKSUM
+012000         THRU 5100-ACCUM-CHECKSUM-EXIT
+012100         VARYING WS-MASK-SUB FROM 1 BY 1
+012200         UNTIL WS-MASK-SUB > WS-MASK-LENGTH
+012300     PERFORM 5200-SUBSTITUTE-DIGIT
+012400         THRU 5200-SUBSTITUTE-DIGIT-EXIT
+012500         VARYING WS-MASK-SUB FROM 1 BY 1
+012600         UNTIL WS-MASK-SUB > WS-MASK-LENGTH.
+012700 5000-MASK-FIELD-EXIT.
+012800     EXIT.
+012900*----------------------------------------------------------------*
+013000*    5100-ACCUM-CHECKSUM - FOLD ONE DIGIT INTO THE RUNNING       *
+013100*    CHECKSUM THAT SEEDS THE SUBSTITUTION PASS BELOW.            *
+013200*----------------------------------------------------------------*
+013300 5100-ACCUM-CHECKSUM.
+013400     MOVE WS-MASK-BUFFER(WS-MASK-SUB:1) TO WS-MASK-CHAR
+013500     IF WS-MASK-CHAR IS NUMERIC
+013600         MOVE WS-MASK-CHAR TO WS-MASK-DIGIT
+013700         COMPUTE WS-MASK-ACCUM =
+013800             WS-MASK-CHECKSUM + (WS-MASK-DIGIT * WS-MASK-SUB)
+013900         DIVIDE WS-MASK-ACCUM BY 9973 GIVING WS-MASK-QUOTIENT
+014000             REMAINDER WS-MASK-CHECKSUM
+014100     END-IF.
+014200 5100-ACCUM-CHECKSUM-EXIT.
+014300     EXIT.
+014400*----------------------------------------------------------------*
+014500*    5200-SUBSTITUTE-DIGIT - REPLACE ONE DIGIT WITH A ONE-WAY    *
+014600*    FUNCTION OF ITS ORIGINAL VALUE, ITS POSITION, AND THE       *
+014700*    FIELD CHECKSUM.  NON-NUMERIC CHARACTERS ARE UNCHANGED.      *
+014800*----------------------------------------------------------------*
+014900 5200-SUBSTITUTE-DIGIT.
+015000     MOVE WS-MASK-BUFFER(WS-MASK-SUB:1) TO WS-MASK-CHAR
+015100     IF WS-MASK-CHAR IS NUMERIC
+015200         MOVE WS-MASK-CHAR TO WS-MASK-DIGIT
+015300         COMPUTE WS-MASK-ACCUM =
+015400             (WS-MASK-DIGIT * (WS-MASK-SUB + 7))
+015500                 + WS-MASK-CHECKSUM
+015600         DIVIDE WS-MASK-ACCUM BY 10 GIVING WS-MASK-QUOTIENT
+015700             REMAINDER WS-MASK-NEWDIGIT
+015800         MOVE WS-MASK-NEWDIGIT TO WS-MASK-BUFFER(WS-MASK-SUB:1)
+015900     END-IF.
+016000 5200-SUBSTITUTE-DIGIT-EXIT.
+016100     EXIT.
+016200*----------------------------------------------------------------*
+016300*    8000-READ-CONTACT - READ THE NEXT CONTACT-RECORD            *
+016400*----------------------------------------------------------------*
+016500 8000-READ-CONTACT.
+016600     READ CONTACT-IN
+016700         AT END
+016800             MOVE "Y" TO WS-EOF-SW
+016900     END-READ.
+017000 8000-READ-CONTACT-EXIT.
+017100     EXIT.
