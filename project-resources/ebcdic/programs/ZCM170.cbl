@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ZCM170.
+000300 AUTHOR.        D SPRINGER.
+000400 INSTALLATION.  DATA MGMT - CUSTOMER EXTRACTS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*  MODIFICATION HISTORY                                       *
+000900*  ------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                *
+001100*  08/09/2026 DAS   ORIGINAL PROGRAM - POPULATES AND VALIDATES *
+001200*                   LATITUDE/LONGITUDE ON ADDRESS-RECORD FROM  *
+001300*                   A POSTAL-CODE GEOCODING REFERENCE EXTRACT. *
+001400***************************************************************
+001500*  PURPOSE.                                                    *
+001600*  READS THE ZURMO-CUSTOMERS CONTACT-RECORD EXTRACT AND, FOR   *
+001700*  EACH RECORD, CHECKS THAT STREET1, CITY, STATE, COUNTRY, AND *
+001800*  POSTALCODE ARE ALL PRESENT.  IF THEY ARE, POSTALCODE IS     *
+001900*  LOOKED UP AGAINST THE ZCM170 GEOCODE REFERENCE FILE; A MATCH*
+002000*  REWRITES LATITUDE AND LONGITUDE FROM THE REFERENCE ROW AND  *
+002100*  MARKS THE ADDRESS VALID.  AN ADDRESS THAT IS MISSING A      *
+002200*  REQUIRED FIELD, OR WHOSE POSTALCODE HAS NO GEOCODE MATCH, IS*
+002300*  MARKED INVALID AND ITS LATITUDE/LONGITUDE ARE LEFT UNCHANGED*
+002400*  SO A BAD LOOKUP NEVER OVERWRITES A PRIOR GOOD ONE.  EVERY    *
+002500*  CONTACT IS WRITTEN BACK TO CONTACTGEO WHETHER OR NOT ITS     *
+002600*  ADDRESS CHANGED, AND EVERY ADDRESS THAT WAS GEOCODED, LEFT   *
+002700*  INVALID, OR FOUND INCOMPLETE IS LOGGED TO GEOOUT.            *
+002800***************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.  IBM-370.
+003200 OBJECT-COMPUTER.  IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT CONTACT-IN     ASSIGN TO CONTACTIN
+003600            ORGANIZATION IS SEQUENTIAL.
+003700     SELECT CONTACT-OUT    ASSIGN TO CONTACTGEO
+003800            ORGANIZATION IS SEQUENTIAL.
+003900     SELECT GEOCODE-REF    ASSIGN TO GEOCDREF
+004000            ORGANIZATION IS SEQUENTIAL.
+004100     SELECT GEOLOG-OUT     ASSIGN TO GEOOUT
+004200            ORGANIZATION IS SEQUENTIAL.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  CONTACT-IN
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY "zurmo-customers"
+004900         REPLACING ==INVALID== BY ==ADDR-INVALID==
+005000                   ==ID==      BY ==CONTACT-ID==.
+005100 FD  CONTACT-OUT
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  CONTACT-OUT-RECORD             PIC X(1409).
+005500 FD  GEOCODE-REF
+005600     RECORDING MODE IS F
+005700     LABEL RECORDS ARE STANDARD.
+005800 01  GEOCODE-REF-RECORD.
+005900     05  GR-POSTALCODE              PIC X(10).
+006000     05  GR-LATITUDE                PIC X(15).
+006100     05  GR-LONGITUDE               PIC X(15).
+006200 FD  GEOLOG-OUT
+006300     RECORDING MODE IS F
+006400     LABEL RECORDS ARE STANDARD.
+006500 01  GEOLOG-LINE                    PIC X(90).
+006600 WORKING-STORAGE SECTION.
+006700 77  WS-EOF-SW                      PIC X(01)   VALUE "N".
+006800     88  WS-EOF                                 VALUE "Y".
+006900 77  WS-REF-EOF-SW                  PIC X(01)   VALUE "N".
+007000     88  WS-REF-EOF                             VALUE "Y".
+007100 77  WS-RECORD-COUNT                PIC 9(09)   VALUE ZERO COMP.
+007200 77  WS-GEOCODED-COUNT              PIC 9(09)   VALUE ZERO COMP.
+007300 77  WS-INCOMPLETE-COUNT            PIC 9(09)   VALUE ZERO COMP.
+007400 77  WS-NOTFOUND-COUNT              PIC 9(09)   VALUE ZERO COMP.
+007500 77  WS-GEO-COUNT                   PIC 9(04)   VALUE ZERO COMP.
+007510 77  WS-GEO-MAX-COUNT               PIC 9(04)   VALUE 2000 COMP.
+007520 77  WS-GEO-TBL-SW                  PIC X(01)   VALUE "N".
+007530     88  WS-GEO-TBL-FULL                        VALUE "Y".
+007600 77  WS-SEARCH-POSTALCODE           PIC X(10).
+007700 77  WS-ADDRESS-COMPLETE-SW         PIC X(01)   VALUE "N".
+007800     88  WS-ADDRESS-COMPLETE                    VALUE "Y".
+007900 77  WS-ADDRESS-RESULT              PIC X(10)   VALUE SPACES.
+008000     88  WS-RESULT-GEOCODED                     VALUE "GEOCODED".
+008100     88  WS-RESULT-NOTFOUND                     VALUE "NOT-FOUND".
+008200     88  WS-RESULT-INCOMPLETE          VALUE "INCOMPLETE".
+008300 01  WS-GEO-TABLE.
+008400     05  WS-GEO-ENTRY OCCURS 1 TO 2000 TIMES
+008500             DEPENDING ON WS-GEO-COUNT
+008600             ASCENDING KEY IS WS-G-POSTALCODE
+008700             INDEXED BY WS-GEO-IDX.
+008800         10  WS-G-POSTALCODE        PIC X(10).
+008900         10  WS-G-LATITUDE          PIC X(15).
+009000         10  WS-G-LONGITUDE         PIC X(15).
+009100 01  WS-LOG-DETAIL-LINE.
+009200     05  WS-L-ID                    PIC 9(09).
+009300     05  FILLER                     PIC X(02) VALUE SPACES.
+009400     05  WS-L-POSTALCODE            PIC X(10).
+009500     05  FILLER                     PIC X(02) VALUE SPACES.
+009600     05  WS-L-RESULT                PIC X(10).
+009700     05  FILLER                     PIC X(02) VALUE SPACES.
+009800     05  WS-L-LATITUDE              PIC X(15).
+009900     05  FILLER                     PIC X(02) VALUE SPACES.
+010000     05  WS-L-LONGITUDE             PIC X(15).
+010100 PROCEDURE DIVISION.
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE
+010400         THRU 1000-INITIALIZE-EXIT.
+010500     PERFORM 2000-PROCESS-CONTACT
+010600         THRU 2000-PROCESS-CONTACT-EXIT
+010700         UNTIL WS-EOF.
+010800     PERFORM 3000-FINALIZE
+010900         THRU 3000-FINALIZE-EXIT.
+011000     STOP RUN.
+011100*----------------------------------------------------------------*
+011200*    1000-INITIALIZE - LOAD THE GEOCODE TABLE AND OPEN FILES     *
+011300*----------------------------------------------------------------*
+011400 1000-INITIALIZE.
+011500     OPEN INPUT  GEOCODE-REF
+011600     PERFORM 1100-LOAD-GEO-TABLE
+011700         THRU 1100-LOAD-GEO-TABLE-EXIT
+011800         UNTIL WS-REF-EOF
+011900     CLOSE GEOCODE-REF
+012000     OPEN INPUT  CONTACT-IN
+012100     OPEN OUTPUT CONTACT-OUT
+012200     OPEN OUTPUT GEOLOG-OUT
+012300     PERFORM 8000-READ-CONTACT
+012400         THRU 8000-READ-CONTACT-EXIT.
+012500 1000-INITIALIZE-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------*
+012800*    1100-LOAD-GEO-TABLE - READ ONE GEOCODE-REF ROW INTO THE     *
+012900*    NEXT TABLE ENTRY.  IF GEOCDREF HAS MORE ROWS THAN THE TABLE *
+012910*    HOLDS, THE LOAD IS STOPPED AND THE TABLE IS FLAGGED FULL    *
+012920*    RATHER THAN SUBSCRIPTING PAST THE OCCURS BOUND              *
+013000*----------------------------------------------------------------*
+013100 1100-LOAD-GEO-TABLE.
+013200     READ GEOCODE-REF
+013300         AT END
+013400             MOVE "Y" TO WS-REF-EOF-SW
+013500             GO TO 1100-LOAD-GEO-TABLE-EXIT
+013600     END-READ
+013610     IF WS-GEO-COUNT >= WS-GEO-MAX-COUNT
+013620         MOVE "Y" TO WS-GEO-TBL-SW
+013630         MOVE "Y" TO WS-REF-EOF-SW
+013640         GO TO 1100-LOAD-GEO-TABLE-EXIT
+013650     END-IF
+013700     ADD 1 TO WS-GEO-COUNT
+013800     MOVE GR-POSTALCODE  TO WS-G-POSTALCODE(WS-GEO-COUNT)
+013900     MOVE GR-LATITUDE    TO WS-G-LATITUDE(WS-GEO-COUNT)
+014000     MOVE GR-LONGITUDE   TO WS-G-LONGITUDE(WS-GEO-COUNT).
+014100 1100-LOAD-GEO-TABLE-EXIT.
+014200     EXIT.
+014300*----------------------------------------------------------------*
+014400*    2000-PROCESS-CONTACT - VALIDATE AND GEOCODE ONE ADDRESS     *
+014500*----------------------------------------------------------------*
+014600 2000-PROCESS-CONTACT.
+014700     ADD 1 TO WS-RECORD-COUNT
+014800     PERFORM 2100-CHECK-ADDRESS-COMPLETE
+014900         THRU 2100-CHECK-ADDRESS-COMPLETE-EXIT
+015000     IF WS-ADDRESS-COMPLETE
+015100         PERFORM 2200-LOOKUP-GEOCODE
+015200             THRU 2200-LOOKUP-GEOCODE-EXIT
+015300     ELSE
+015400         MOVE "INCOMPLETE" TO WS-ADDRESS-RESULT
+015500         MOVE "Y" TO ADDR-INVALID OF ADDRESS-RECORD
+015600         ADD 1 TO WS-INCOMPLETE-COUNT
+015700     END-IF
+015800     PERFORM 2300-LOG-ADDRESS
+015900         THRU 2300-LOG-ADDRESS-EXIT
+016000     MOVE CONTACT-RECORD TO CONTACT-OUT-RECORD
+016100     WRITE CONTACT-OUT-RECORD
+016200     PERFORM 8000-READ-CONTACT
+016300         THRU 8000-READ-CONTACT-EXIT.
+016400 2000-PROCESS-CONTACT-EXIT.
+016500     EXIT.
+016600*----------------------------------------------------------------*
+016700*    2100-CHECK-ADDRESS-COMPLETE - CONFIRM STREET1, CITY, STATE, *
+016800*    COUNTRY, AND POSTALCODE ARE ALL PRESENT                     *
+016900*----------------------------------------------------------------*
+017000 2100-CHECK-ADDRESS-COMPLETE.
+017100     MOVE "N" TO WS-ADDRESS-COMPLETE-SW
+017200     IF STREET1 OF ADDRESS-RECORD NOT = SPACES
+017300         AND CITY OF ADDRESS-RECORD NOT = SPACES
+017400         AND STATE OF ADDRESS-RECORD NOT = SPACES
+017500         AND COUNTRY OF ADDRESS-RECORD NOT = SPACES
+017600         AND POSTALCODE OF ADDRESS-RECORD NOT = SPACES
+017700         MOVE "Y" TO WS-ADDRESS-COMPLETE-SW
+017800     END-IF.
+017900 2100-CHECK-ADDRESS-COMPLETE-EXIT.
+018000     EXIT.
+018100*----------------------------------------------------------------*
+018200*    2200-LOOKUP-GEOCODE - BINARY-SEARCH THE GEOCODE TABLE BY    *
+018300*    POSTALCODE AND UPDATE LATITUDE/LONGITUDE ON A MATCH         *
+018400*----------------------------------------------------------------*
+018500 2200-LOOKUP-GEOCODE.
+018600     MOVE POSTALCODE OF ADDRESS-RECORD(1:10)
+018700         TO WS-SEARCH-POSTALCODE
+018800     MOVE "NOT-FOUND" TO WS-ADDRESS-RESULT
+018900     SEARCH ALL WS-GEO-ENTRY
+019000         AT END
+019100             CONTINUE
+019200         WHEN WS-G-POSTALCODE(WS-GEO-IDX) = WS-SEARCH-POSTALCODE
+019300             MOVE WS-G-LATITUDE(WS-GEO-IDX)
+019400                 TO LATITUDE OF ADDRESS-RECORD
+019500             MOVE WS-G-LONGITUDE(WS-GEO-IDX)
+019600                 TO LONGITUDE OF ADDRESS-RECORD
+019700             MOVE "GEOCODED" TO WS-ADDRESS-RESULT
+019800     END-SEARCH
+019900     IF WS-RESULT-GEOCODED
+020000         MOVE "N" TO ADDR-INVALID OF ADDRESS-RECORD
+020100         ADD 1 TO WS-GEOCODED-COUNT
+020200     ELSE
+020300         MOVE "Y" TO ADDR-INVALID OF ADDRESS-RECORD
+020400         ADD 1 TO WS-NOTFOUND-COUNT
+020500     END-IF.
+020600 2200-LOOKUP-GEOCODE-EXIT.
+020700     EXIT.
+020800*----------------------------------------------------------------*
+020900*    2300-LOG-ADDRESS - WRITE ONE LOG LINE FOR THIS CONTACT'S    *
+021000*    ADDRESS OUTCOME                                             *
+021100*----------------------------------------------------------------*
+021200 2300-LOG-ADDRESS.
+021300     MOVE SPACES               TO WS-LOG-DETAIL-LINE
+021400     MOVE CONTACT-ID            TO WS-L-ID
+021500     MOVE POSTALCODE OF ADDRESS-RECORD(1:10)
+021600                                TO WS-L-POSTALCODE
+021700     MOVE WS-ADDRESS-RESULT     TO WS-L-RESULT
+021800     MOVE LATITUDE OF ADDRESS-RECORD(1:15)
+021900                                TO WS-L-LATITUDE
+022000     MOVE LONGITUDE OF ADDRESS-RECORD(1:15)
+022100                                TO WS-L-LONGITUDE
+022200     MOVE WS-LOG-DETAIL-LINE    TO GEOLOG-LINE
+022300     WRITE GEOLOG-LINE.
+022400 2300-LOG-ADDRESS-EXIT.
+022500     EXIT.
+022600*----------------------------------------------------------------*
+022700*    3000-FINALIZE - DISPLAY CONTROL TOTALS AND CLOSE FILES      *
+022800*----------------------------------------------------------------*
+022900 3000-FINALIZE.
+023000     DISPLAY "ZCM170 - CONTACT-RECORDS READ       : "
+023100         WS-RECORD-COUNT
+023200     DISPLAY "ZCM170 - ADDRESSES GEOCODED          : "
+023300         WS-GEOCODED-COUNT
+023400     DISPLAY "ZCM170 - ADDRESSES NOT FOUND         : "
+023500         WS-NOTFOUND-COUNT
+023600     DISPLAY "ZCM170 - ADDRESSES INCOMPLETE        : "
+023700         WS-INCOMPLETE-COUNT
+023800     CLOSE CONTACT-IN
+023900     CLOSE CONTACT-OUT
+024000     CLOSE GEOLOG-OUT
+024010     IF WS-GEO-TBL-FULL
+024020         DISPLAY "ZCM170 - WARNING: GEOCDREF EXCEEDS "
+024030             WS-GEO-MAX-COUNT " ROWS - GEOCODE TABLE TRUNCATED"
+024040     END-IF.
+024100 3000-FINALIZE-EXIT.
+024200     EXIT.
+024300*----------------------------------------------------------------*
+024400*    8000-READ-CONTACT - READ THE NEXT CONTACT-RECORD            *
+024500*----------------------------------------------------------------*
+024600 8000-READ-CONTACT.
+024700     READ CONTACT-IN
+024800         AT END
+024900             MOVE "Y" TO WS-EOF-SW
+025000     END-READ.
+025100 8000-READ-CONTACT-EXIT.
+025200     EXIT.
