@@ -0,0 +1,298 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ZCM130.
+000300 AUTHOR.        D SPRINGER.
+000400 INSTALLATION.  DATA MGMT - CUSTOMER EXTRACTS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*  MODIFICATION HISTORY                                       *
+000900*  ------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                *
+001100*  08/09/2026 DAS   ORIGINAL PROGRAM - LOADS THE INDEXED        *
+001200*                   CONTACT-RECORD FILE (KEYED BY ID, ALTERNATE*
+001300*                   KEY ON ACCOUNT_ID) FROM THE SEQUENTIAL      *
+001400*                   ZURMO-CUSTOMERS EXTRACT.                    *
+001500*  08/09/2026 DAS   ADDED CHECKPOINT/RESTART SO A JOB THAT      *
+001600*                   ABENDS PARTWAY THROUGH THE LOAD CAN RESUME  *
+001700*                   AT THE LAST CHECKPOINT INSTEAD OF RELOADING *
+001800*                   THE WHOLE EXTRACT FROM THE BEGINNING.       *
+001900***************************************************************
+002000*  PURPOSE.                                                    *
+002100*  REPLACES THE FULL-FILE SEQUENTIAL SCAN THAT AD HOC LOOKUPS  *
+002200*  AND THE NIGHTLY ACCOUNT ROLLUP USED TO REQUIRE.  THIS JOB   *
+002300*  READS THE SEQUENTIAL CONTACT-RECORD EXTRACT ONE TIME AND    *
+002400*  LOADS IT INTO A VSAM-STYLE INDEXED FILE KEYED ON ID, WITH AN*
+002500*  ALTERNATE INDEX ON ACCOUNT_ID (DUPLICATES ALLOWED, SINCE ONE*
+002600*  ACCOUNT HAS MANY CONTACTS).  FROM THEN ON, A SINGLE-CONTACT *
+002700*  LOOKUP CAN GO STRAIGHT TO THE PRIMARY KEY AND AN ACCOUNT     *
+002800*  ROLLUP CAN START THE ALTERNATE KEY AT THE ACCOUNT_ID AND    *
+002900*  READ NEXT UNTIL IT CHANGES, INSTEAD OF SCANNING EVERY RECORD.*
+003000*  A DUPLICATE ID (WHICH SHOULD NEVER OCCUR IN A CLEAN EXTRACT)*
+003100*  IS REJECTED TO THE ERROR LISTING RATHER THAN ABENDING THE   *
+003200*  LOAD.                                                        *
+003300*                                                                *
+003400*  CHECKPOINT/RESTART.                                          *
+003500*  EVERY WS-CHECKPOINT-INTERVAL INPUT RECORDS, THE CURRENT READ,*
+003600*  LOAD, AND REJECT COUNTS AND THE LAST CONTACT-ID PROCESSED ARE*
+003700*  REWRITTEN TO THE ONE-RECORD CHECKPOINT-FILE WITH A STATUS OF *
+003800*  "P" (IN PROGRESS).  IF THE JOB IS RESTARTED, IT OPENS THE    *
+003900*  CHECKPOINT-FILE FIRST - A STATUS OF "P" MEANS THE PRIOR RUN  *
+004000*  DID NOT FINISH, SO THIS RUN SKIPS THE CONTACT-IN RECORDS     *
+004100*  ALREADY ACCOUNTED FOR AT THAT CHECKPOINT AND REOPENS         *
+004200*  CONTACT-IDX FOR I-O (RATHER THAN OUTPUT) SO THE RECORDS IT   *
+004300*  ALREADY LOADED ARE NOT LOST.  A STATUS OF "C" (COMPLETE) OR A*
+004400*  BRAND-NEW CHECKPOINT-FILE MEANS THE LOAD STARTS FROM SCRATCH.*
+004500*  ON A NORMAL END OF JOB THE CHECKPOINT-FILE IS REWRITTEN ONE  *
+004600*  LAST TIME WITH STATUS "C" SO THE NEXT RUN KNOWS NOT TO RESUME*
+004700*  FROM IT.                                                     *
+004800***************************************************************
+004900 ENVIRONMENT DIVISION.
+005000 CONFIGURATION SECTION.
+005100 SOURCE-COMPUTER.  IBM-370.
+005200 OBJECT-COMPUTER.  IBM-370.
+005300 INPUT-OUTPUT SECTION.
+005400 FILE-CONTROL.
+005500     SELECT CONTACT-IN     ASSIGN TO CONTACTIN
+005600            ORGANIZATION IS SEQUENTIAL.
+005700     SELECT CONTACT-IDX    ASSIGN TO CONTACTIDX
+005800            ORGANIZATION IS INDEXED
+005900            ACCESS MODE IS SEQUENTIAL
+006000            RECORD KEY IS
+006100                CONTACT-ID OF CONTACT-IDX-RECORD
+006200            ALTERNATE RECORD KEY IS
+006300                ACCOUNT_ID OF CONTACT-IDX-RECORD
+006400                WITH DUPLICATES
+006500            FILE STATUS IS WS-IDX-FILE-STATUS.
+006600     SELECT ERROR-OUT      ASSIGN TO LOADERR
+006700            ORGANIZATION IS SEQUENTIAL.
+006800     SELECT CHECKPOINT-FILE ASSIGN TO ZCM130CK
+006900            ORGANIZATION IS SEQUENTIAL
+007000            FILE STATUS IS WS-CKPT-FILE-STATUS.
+007100 DATA DIVISION.
+007200 FILE SECTION.
+007300 FD  CONTACT-IN
+007400     RECORDING MODE IS F
+007500     LABEL RECORDS ARE STANDARD.
+007600     COPY "zurmo-customers"
+007700         REPLACING ==INVALID== BY ==ADDR-INVALID==
+007800                   ==ID==      BY ==CONTACT-ID==.
+007900 FD  CONTACT-IDX
+008000     LABEL RECORDS ARE STANDARD.
+008100     COPY "zurmo-customers"
+008200         REPLACING ==INVALID==      BY ==IDX-ADDR-INVALID==
+008300                   ==ID==           BY ==CONTACT-ID==
+008400                   ==CONTACT-RECORD== BY ==CONTACT-IDX-RECORD==.
+008500 FD  ERROR-OUT
+008600     RECORDING MODE IS F
+008700     LABEL RECORDS ARE STANDARD.
+008800 01  ERROR-LINE                     PIC X(80).
+008900 FD  CHECKPOINT-FILE
+009000     RECORDING MODE IS F
+009100     LABEL RECORDS ARE STANDARD.
+009200 01  CHECKPOINT-RECORD.
+009300     05  CKPT-LAST-CONTACT-ID       PIC 9(09).
+009400     05  CKPT-READ-COUNT            PIC 9(09).
+009500     05  CKPT-LOAD-COUNT            PIC 9(09).
+009600     05  CKPT-REJECT-COUNT          PIC 9(09).
+009700     05  CKPT-STATUS                PIC X(01).
+009800         88  CKPT-COMPLETE                     VALUE "C".
+009900         88  CKPT-IN-PROGRESS                  VALUE "P".
+010000 WORKING-STORAGE SECTION.
+010100 77  WS-EOF-SW                      PIC X(01)   VALUE "N".
+010200     88  WS-EOF                                 VALUE "Y".
+010300 77  WS-IDX-FILE-STATUS             PIC X(02)   VALUE ZERO.
+010400     88  WS-IDX-OK                              VALUE "00".
+010500     88  WS-IDX-DUPLICATE-KEY                   VALUE "22".
+010600 77  WS-CKPT-FILE-STATUS            PIC X(02)   VALUE ZERO.
+010700     88  WS-CKPT-OK                             VALUE "00".
+010800     88  WS-CKPT-NOT-FOUND                      VALUE "35".
+010900 77  WS-READ-COUNT                  PIC 9(09)   VALUE ZERO COMP.
+011000 77  WS-LOAD-COUNT                  PIC 9(09)   VALUE ZERO COMP.
+011100 77  WS-REJECT-COUNT                PIC 9(09)   VALUE ZERO COMP.
+011200 77  WS-CHECKPOINT-INTERVAL         PIC 9(05)   VALUE 1000.
+011300 77  WS-CKPT-QUOTIENT               PIC 9(09)   COMP.
+011400 77  WS-CKPT-REMAINDER              PIC 9(05)   COMP.
+011500 77  WS-RESTART-COUNT               PIC 9(09)   VALUE ZERO COMP.
+011600 77  WS-SKIP-COUNT                  PIC 9(09)   VALUE ZERO COMP.
+011700 77  WS-RESTART-SW                  PIC X(01)   VALUE "N".
+011800     88  WS-IS-RESTART                          VALUE "Y".
+011900 01  WS-ERROR-DETAIL.
+012000     05  WS-E-REASON                PIC X(24).
+012100     05  WS-E-ID                    PIC 9(09).
+012200     05  FILLER                     PIC X(06)  VALUE SPACES.
+012300     05  FILLER                     PIC X(11)  VALUE "STATUS - ".
+012400     05  WS-E-STATUS                PIC X(02).
+012600 PROCEDURE DIVISION.
+012700 0000-MAINLINE.
+012800     PERFORM 1000-INITIALIZE
+012900         THRU 1000-INITIALIZE-EXIT.
+013000     IF WS-IS-RESTART
+013100         PERFORM 1500-SKIP-PROCESSED-RECORDS
+013200             THRU 1500-SKIP-PROCESSED-RECORDS-EXIT
+013300     END-IF
+013400     PERFORM 2000-PROCESS-CONTACT
+013500         THRU 2000-PROCESS-CONTACT-EXIT
+013600         UNTIL WS-EOF.
+013700     PERFORM 3000-FINALIZE
+013800         THRU 3000-FINALIZE-EXIT.
+013900     STOP RUN.
+014000*----------------------------------------------------------------*
+014100*    1000-INITIALIZE - OPEN THE CHECKPOINT-FILE TO DETERMINE     *
+014200*    WHETHER THIS IS A FRESH LOAD OR A RESTART, THEN OPEN THE    *
+014300*    REMAINING FILES ACCORDINGLY AND PRIME THE READ              *
+014400*----------------------------------------------------------------*
+014500 1000-INITIALIZE.
+014600     PERFORM 1100-OPEN-CHECKPOINT-FILE
+014700         THRU 1100-OPEN-CHECKPOINT-FILE-EXIT
+014800     OPEN INPUT  CONTACT-IN
+014900     IF WS-IS-RESTART
+015000         OPEN I-O CONTACT-IDX
+015100         MOVE WS-RESTART-COUNT  TO WS-READ-COUNT
+015200         MOVE CKPT-LOAD-COUNT   TO WS-LOAD-COUNT
+015300         MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+015400         OPEN EXTEND ERROR-OUT
+015500     ELSE
+015600         OPEN OUTPUT CONTACT-IDX
+015700         OPEN OUTPUT ERROR-OUT
+015800     END-IF
+015900     PERFORM 8000-READ-CONTACT
+016000         THRU 8000-READ-CONTACT-EXIT.
+016100 1000-INITIALIZE-EXIT.
+016200     EXIT.
+016300*----------------------------------------------------------------*
+016400*    1100-OPEN-CHECKPOINT-FILE - READ ANY EXISTING CHECKPOINT    *
+016500*    RECORD AND DECIDE WHETHER THIS RUN IS A RESTART             *
+016600*----------------------------------------------------------------*
+016700 1100-OPEN-CHECKPOINT-FILE.
+016800     OPEN I-O CHECKPOINT-FILE
+016900     IF WS-CKPT-NOT-FOUND
+017000         OPEN OUTPUT CHECKPOINT-FILE
+017100         MOVE ZERO TO CKPT-LAST-CONTACT-ID
+017200         MOVE ZERO TO CKPT-READ-COUNT
+017300         MOVE ZERO TO CKPT-LOAD-COUNT
+017400         MOVE ZERO TO CKPT-REJECT-COUNT
+017500         MOVE "C"  TO CKPT-STATUS
+017600         WRITE CHECKPOINT-RECORD
+017700         CLOSE CHECKPOINT-FILE
+017800         OPEN I-O CHECKPOINT-FILE
+017900     END-IF
+018000     READ CHECKPOINT-FILE
+018100         AT END
+018200             MOVE "C" TO CKPT-STATUS
+018300     END-READ
+018400     IF CKPT-IN-PROGRESS
+018500         MOVE "Y" TO WS-RESTART-SW
+018600         MOVE CKPT-READ-COUNT TO WS-RESTART-COUNT
+018700     END-IF.
+018800 1100-OPEN-CHECKPOINT-FILE-EXIT.
+018900     EXIT.
+019000*----------------------------------------------------------------*
+019100*    1500-SKIP-PROCESSED-RECORDS - RE-READ AND DISCARD THE       *
+019200*    CONTACT-IN RECORDS THAT WERE ALREADY LOADED BEFORE THE      *
+019300*    LAST CHECKPOINT ON THE PRIOR RUN                            *
+019400*----------------------------------------------------------------*
+019500 1500-SKIP-PROCESSED-RECORDS.
+019600     MOVE ZERO TO WS-SKIP-COUNT
+019700     PERFORM 1510-SKIP-ONE-RECORD
+019800         THRU 1510-SKIP-ONE-RECORD-EXIT
+019900         VARYING WS-SKIP-COUNT FROM 1 BY 1
+020000         UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+020100            OR WS-EOF.
+020200 1500-SKIP-PROCESSED-RECORDS-EXIT.
+020300     EXIT.
+020400*----------------------------------------------------------------*
+020500*    1510-SKIP-ONE-RECORD - READ ONE CONTACT-IN RECORD WITHOUT   *
+020600*    LOADING IT                                                  *
+020700*----------------------------------------------------------------*
+020800 1510-SKIP-ONE-RECORD.
+020900     READ CONTACT-IN
+021000         AT END
+021100             MOVE "Y" TO WS-EOF-SW
+021200     END-READ.
+021300 1510-SKIP-ONE-RECORD-EXIT.
+021400     EXIT.
+021500*----------------------------------------------------------------*
+021600*    2000-PROCESS-CONTACT - LOAD ONE CONTACT-RECORD BY KEY       *
+021700*----------------------------------------------------------------*
+021800 2000-PROCESS-CONTACT.
+021900     ADD 1 TO WS-READ-COUNT
+022000     MOVE CONTACT-RECORD TO CONTACT-IDX-RECORD
+022100     WRITE CONTACT-IDX-RECORD
+022200         INVALID KEY
+022300             PERFORM 2100-REJECT-INVALID-KEY
+022400                 THRU 2100-REJECT-INVALID-KEY-EXIT
+022500         NOT INVALID KEY
+022600             ADD 1 TO WS-LOAD-COUNT
+022700     END-WRITE
+022800     DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+022900         GIVING WS-CKPT-QUOTIENT
+023000         REMAINDER WS-CKPT-REMAINDER
+023100     IF WS-CKPT-REMAINDER = ZERO
+023200         PERFORM 2200-WRITE-CHECKPOINT
+023300             THRU 2200-WRITE-CHECKPOINT-EXIT
+023400     END-IF
+023500     PERFORM 8000-READ-CONTACT
+023600         THRU 8000-READ-CONTACT-EXIT.
+023700 2000-PROCESS-CONTACT-EXIT.
+023800     EXIT.
+023900*----------------------------------------------------------------*
+024000*    2100-REJECT-INVALID-KEY - LOG AN INVALID-KEY REJECTION,     *
+024010*    GIVING A DUPLICATE KEY (STATUS "22") ITS OWN MESSAGE FROM   *
+024020*    ANY OTHER INVALID-KEY CONDITION (E.G. STATUS "21", OUT OF   *
+024030*    ASCENDING SEQUENCE)                                        *
+024100*----------------------------------------------------------------*
+024200 2100-REJECT-INVALID-KEY.
+024300     ADD 1 TO WS-REJECT-COUNT
+024400     MOVE CONTACT-ID OF CONTACT-RECORD TO WS-E-ID
+024500     MOVE WS-IDX-FILE-STATUS           TO WS-E-STATUS
+024510     IF WS-IDX-DUPLICATE-KEY
+024520         MOVE "DUP ID REJECTED - "     TO WS-E-REASON
+024530     ELSE
+024540         MOVE "INVALID KEY REJECT - "  TO WS-E-REASON
+024550     END-IF
+024600     MOVE WS-ERROR-DETAIL               TO ERROR-LINE
+024700     WRITE ERROR-LINE.
+024800 2100-REJECT-INVALID-KEY-EXIT.
+024900     EXIT.
+025000*----------------------------------------------------------------*
+025100*    2200-WRITE-CHECKPOINT - REWRITE THE ONE-RECORD CHECKPOINT   *
+025200*    FILE WITH THE CURRENT PROGRESS, STATUS "IN PROGRESS"        *
+025300*----------------------------------------------------------------*
+025400 2200-WRITE-CHECKPOINT.
+025500     MOVE CONTACT-ID OF CONTACT-RECORD TO CKPT-LAST-CONTACT-ID
+025600     MOVE WS-READ-COUNT                TO CKPT-READ-COUNT
+025700     MOVE WS-LOAD-COUNT                TO CKPT-LOAD-COUNT
+025800     MOVE WS-REJECT-COUNT              TO CKPT-REJECT-COUNT
+025900     MOVE "P"                          TO CKPT-STATUS
+026000     REWRITE CHECKPOINT-RECORD.
+026100 2200-WRITE-CHECKPOINT-EXIT.
+026200     EXIT.
+026300*----------------------------------------------------------------*
+026400*    3000-FINALIZE - WRITE THE FINAL CHECKPOINT AS COMPLETE,     *
+026500*    WRITE CONTROL TOTALS, AND CLOSE FILES                       *
+026600*----------------------------------------------------------------*
+026700 3000-FINALIZE.
+026800     MOVE WS-READ-COUNT                TO CKPT-READ-COUNT
+026900     MOVE WS-LOAD-COUNT                TO CKPT-LOAD-COUNT
+027000     MOVE WS-REJECT-COUNT              TO CKPT-REJECT-COUNT
+027100     MOVE "C"                          TO CKPT-STATUS
+027200     REWRITE CHECKPOINT-RECORD
+027300     DISPLAY "ZCM130 - CONTACT-RECORDS READ    : " WS-READ-COUNT
+027400     DISPLAY "ZCM130 - CONTACT-RECORDS LOADED  : " WS-LOAD-COUNT
+027500     DISPLAY "ZCM130 - CONTACT-RECORDS REJECTED: " WS-REJECT-COUNT
+027600     CLOSE CONTACT-IN
+027700     CLOSE CONTACT-IDX
+027800     CLOSE ERROR-OUT
+027900     CLOSE CHECKPOINT-FILE.
+028000 3000-FINALIZE-EXIT.
+028100     EXIT.
+028200*----------------------------------------------------------------*
+028300*    8000-READ-CONTACT - READ THE NEXT CONTACT-RECORD            *
+028400*----------------------------------------------------------------*
+028500 8000-READ-CONTACT.
+028600     READ CONTACT-IN
+028700         AT END
+028800             MOVE "Y" TO WS-EOF-SW
+028900     END-READ.
+029000 8000-READ-CONTACT-EXIT.
+029100     EXIT.
