@@ -0,0 +1,410 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ZCM150.
+000300 AUTHOR.        D SPRINGER.
+000400 INSTALLATION.  DATA MGMT - CUSTOMER EXTRACTS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*  MODIFICATION HISTORY                                       *
+000900*  ------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                *
+001100*  08/09/2026 DAS   ORIGINAL PROGRAM - ACTIVITY-AGING REPORT   *
+001200*                   OFF LATESTACTIVITYDATETIME, BUCKETED AND   *
+001300*                   GROUPED BY ACCOUNT_ID.                     *
+001400***************************************************************
+001500*  PURPOSE.                                                    *
+001600*  PARSES THE FIRST TEN CHARACTERS OF LATESTACTIVITYDATETIME   *
+001700*  (EXPECTED FORMAT YYYY-MM-DD, WITH ANY TIME-OF-DAY PORTION   *
+001800*  IGNORED) FOR EVERY CONTACT-RECORD, COMPUTES DAYS SINCE THAT *
+001900*  DATE, AND BUCKETS EACH CONTACT INTO 0-30 / 31-90 / 91-180 / *
+002000*  OVER-180 DAYS.  A CONTACT WHOSE DATE PORTION IS BLANK OR NOT*
+002100*  A VALID CALENDAR DATE FALLS INTO AN UNKNOWN BUCKET INSTEAD  *
+002200*  OF BEING DROPPED.  RESULTS ARE ROLLED UP AND PRINTED ONE    *
+002300*  LINE PER ACCOUNT_ID SO SALES OPS CAN SEE WHICH ACCOUNTS HAVE*
+002400*  GONE QUIET.                                                  *
+002500***************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.  IBM-370.
+002900 OBJECT-COMPUTER.  IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT CONTACT-IN     ASSIGN TO CONTACTIN
+003300            ORGANIZATION IS SEQUENTIAL.
+003400     SELECT SORT-WORK      ASSIGN TO SORTWK01.
+003500     SELECT AGING-OUT      ASSIGN TO AGINGOUT
+003600            ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CONTACT-IN
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY "zurmo-customers"
+004300         REPLACING ==INVALID== BY ==ADDR-INVALID==
+004400                   ==ID==      BY ==CONTACT-ID==.
+004500 SD  SORT-WORK.
+004600 01  SORT-REC.
+004700     05  SORT-ACCOUNT-ID            PIC 9(05).
+004800     05  SORT-CONTACT-ID            PIC 9(09).
+004900     05  SORT-DAYS-SINCE            PIC S9(07)  COMP.
+005000     05  SORT-DATE-VALID-SW         PIC X(01).
+005100 FD  AGING-OUT
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  AGING-LINE                     PIC X(90).
+005500 WORKING-STORAGE SECTION.
+005600 77  WS-EOF-SW                      PIC X(01)   VALUE "N".
+005700     88  WS-EOF                                 VALUE "Y".
+005800 77  WS-SORT-EOF-SW                 PIC X(01)   VALUE "N".
+005900     88  WS-SORT-EOF                            VALUE "Y".
+006000 77  WS-FIRST-TIME-SW               PIC X(01)   VALUE "Y".
+006100     88  WS-FIRST-TIME                          VALUE "Y".
+006200 77  WS-CONTACT-COUNT               PIC 9(09)   VALUE ZERO COMP.
+006300 77  WS-TODAY-JULIAN                PIC 9(07)   COMP.
+006400 01  WS-CURRENT-DATE-TIME           PIC X(21).
+006500 01  WS-TODAY-YYYYMMDD              PIC 9(08).
+006600 01  WS-ACT-DATE-BUILD.
+006700     05  WS-ACT-YEAR                PIC 9(04).
+006800     05  WS-ACT-MONTH               PIC 9(02).
+006900     05  WS-ACT-DAY                 PIC 9(02).
+007000 01  WS-ACT-YYYYMMDD REDEFINES WS-ACT-DATE-BUILD
+007100                                    PIC 9(08).
+007200 77  WS-ACT-JULIAN                  PIC 9(07)   COMP.
+007300 77  WS-DATE-VALID-SW               PIC X(01)   VALUE "N".
+007400     88  WS-DATE-VALID                          VALUE "Y".
+007410 77  WS-DAY-VALID-SW                PIC X(01)   VALUE "N".
+007420     88  WS-DAY-VALID                           VALUE "Y".
+007430 01  WS-DAYS-IN-MONTH-TABLE.
+007440     05  FILLER                     PIC 9(02)   VALUE 31.
+007450     05  FILLER                     PIC 9(02)   VALUE 28.
+007460     05  FILLER                     PIC 9(02)   VALUE 31.
+007470     05  FILLER                     PIC 9(02)   VALUE 30.
+007480     05  FILLER                     PIC 9(02)   VALUE 31.
+007490     05  FILLER                     PIC 9(02)   VALUE 30.
+007491     05  FILLER                     PIC 9(02)   VALUE 31.
+007492     05  FILLER                     PIC 9(02)   VALUE 31.
+007493     05  FILLER                     PIC 9(02)   VALUE 30.
+007494     05  FILLER                     PIC 9(02)   VALUE 31.
+007495     05  FILLER                     PIC 9(02)   VALUE 30.
+007496     05  FILLER                     PIC 9(02)   VALUE 31.
+007497 01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+007498     05  WS-DIM                     PIC 9(02)   OCCURS 12 TIMES.
+007499 77  WS-MAX-DAY                     PIC 9(02).
+007501 77  WS-LEAP-SW                     PIC X(01)   VALUE "N".
+007502     88  WS-IS-LEAP-YEAR                        VALUE "Y".
+007503 77  WS-YEAR-QUOTIENT               PIC 9(04)   COMP.
+007504 77  WS-YEAR-MOD-4                  PIC 9(04)   COMP.
+007505 77  WS-YEAR-MOD-100                PIC 9(04)   COMP.
+007506 77  WS-YEAR-MOD-400                PIC 9(04)   COMP.
+007510 01  WS-CURR-ACCOUNT-ID             PIC 9(05).
+007600 01  WS-CURR-BKT-0-30               PIC 9(07)   COMP.
+007700 01  WS-CURR-BKT-31-90              PIC 9(07)   COMP.
+007800 01  WS-CURR-BKT-91-180             PIC 9(07)   COMP.
+007900 01  WS-CURR-BKT-OVER-180           PIC 9(07)   COMP.
+008000 01  WS-CURR-BKT-UNKNOWN            PIC 9(07)   COMP.
+008100 01  WS-GRAND-BKT-0-30              PIC 9(09)   COMP.
+008200 01  WS-GRAND-BKT-31-90             PIC 9(09)   COMP.
+008300 01  WS-GRAND-BKT-91-180            PIC 9(09)   COMP.
+008400 01  WS-GRAND-BKT-OVER-180          PIC 9(09)   COMP.
+008500 01  WS-GRAND-BKT-UNKNOWN           PIC 9(09)   COMP.
+008600 01  WS-HEADING-1.
+008700     05  FILLER                     PIC X(38)
+008800         VALUE "ZCM150 - ACCOUNT ACTIVITY-AGING REPORT".
+008900 01  WS-HEADING-2.
+009000     05  FILLER                     PIC X(12) VALUE "ACCOUNT_ID".
+009100     05  FILLER                     PIC X(09) VALUE "0-30".
+009200     05  FILLER                     PIC X(09) VALUE "31-90".
+009300     05  FILLER                     PIC X(10) VALUE "91-180".
+009400     05  FILLER                     PIC X(09) VALUE "OVER-180".
+009500     05  FILLER                     PIC X(09) VALUE "UNKNOWN".
+009600 01  WS-DETAIL-LINE.
+009700     05  WS-D-ACCOUNT-ID            PIC ZZZZ9.
+009800     05  FILLER                     PIC X(07) VALUE SPACES.
+009900     05  WS-D-BKT-0-30              PIC ZZZ,ZZ9.
+010000     05  FILLER                     PIC X(02) VALUE SPACES.
+010100     05  WS-D-BKT-31-90             PIC ZZZ,ZZ9.
+010200     05  FILLER                     PIC X(03) VALUE SPACES.
+010300     05  WS-D-BKT-91-180            PIC ZZZ,ZZ9.
+010400     05  FILLER                     PIC X(03) VALUE SPACES.
+010500     05  WS-D-BKT-OVER-180          PIC ZZZ,ZZ9.
+010600     05  FILLER                     PIC X(02) VALUE SPACES.
+010700     05  WS-D-BKT-UNKNOWN           PIC ZZZ,ZZ9.
+010800 01  WS-GRAND-LINE.
+010900     05  FILLER                     PIC X(12) VALUE "GRAND TOTAL".
+011000     05  WS-G-BKT-0-30              PIC ZZZ,ZZ9.
+011100     05  FILLER                     PIC X(02) VALUE SPACES.
+011200     05  WS-G-BKT-31-90             PIC ZZZ,ZZ9.
+011300     05  FILLER                     PIC X(03) VALUE SPACES.
+011400     05  WS-G-BKT-91-180            PIC ZZZ,ZZ9.
+011500     05  FILLER                     PIC X(03) VALUE SPACES.
+011600     05  WS-G-BKT-OVER-180          PIC ZZZ,ZZ9.
+011700     05  FILLER                     PIC X(02) VALUE SPACES.
+011800     05  WS-G-BKT-UNKNOWN           PIC ZZZ,ZZ9.
+011900 01  WS-TOTAL-LINE.
+012000     05  FILLER                     PIC X(28)
+012100         VALUE "TOTAL CONTACT-RECORDS READ -".
+012200     05  WS-T-CONTACT-COUNT         PIC ZZZ,ZZZ,ZZ9.
+012300 PROCEDURE DIVISION.
+012400 0000-MAINLINE.
+012500     PERFORM 1000-INITIALIZE
+012600         THRU 1000-INITIALIZE-EXIT.
+012700     SORT SORT-WORK
+012800         ON ASCENDING KEY SORT-ACCOUNT-ID
+012900         INPUT PROCEDURE IS 4000-BUILD-SORT-RECORDS
+013000             THRU 4000-BUILD-SORT-RECORDS-EXIT
+013100         OUTPUT PROCEDURE IS 5000-BUCKET-BY-ACCOUNT
+013200             THRU 5000-BUCKET-BY-ACCOUNT-EXIT
+013300     PERFORM 9000-FINALIZE
+013400         THRU 9000-FINALIZE-EXIT.
+013500     STOP RUN.
+013600*----------------------------------------------------------------*
+013700*    1000-INITIALIZE - ESTABLISH TODAY'S JULIAN DATE             *
+013800*----------------------------------------------------------------*
+013900 1000-INITIALIZE.
+014000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+014100     MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY-YYYYMMDD
+014200     COMPUTE WS-TODAY-JULIAN =
+014300         FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+014400 1000-INITIALIZE-EXIT.
+014500     EXIT.
+014600*----------------------------------------------------------------*
+014700*    4000-BUILD-SORT-RECORDS - RELEASE ONE SORT RECORD PER       *
+014800*    CONTACT-RECORD WITH ITS COMPUTED AGE                        *
+014900*----------------------------------------------------------------*
+015000 4000-BUILD-SORT-RECORDS.
+015100     OPEN INPUT CONTACT-IN
+015200     PERFORM 8000-READ-CONTACT
+015300         THRU 8000-READ-CONTACT-EXIT
+015400     PERFORM 4100-RELEASE-CONTACT
+015500         THRU 4100-RELEASE-CONTACT-EXIT
+015600         UNTIL WS-EOF
+015700     CLOSE CONTACT-IN.
+015800 4000-BUILD-SORT-RECORDS-EXIT.
+015900     EXIT.
+016000*----------------------------------------------------------------*
+016100*    4100-RELEASE-CONTACT - COMPUTE ONE CONTACT'S AGE            *
+016200*    AND RELEASE ITS SORT RECORD                                 *
+016300*----------------------------------------------------------------*
+016400 4100-RELEASE-CONTACT.
+016500     ADD 1 TO WS-CONTACT-COUNT
+016600     PERFORM 4200-PARSE-ACTIVITY-DATE
+016700         THRU 4200-PARSE-ACTIVITY-DATE-EXIT
+016800     MOVE ACCOUNT_ID              TO SORT-ACCOUNT-ID
+016900     MOVE CONTACT-ID              TO SORT-CONTACT-ID
+017000     MOVE WS-DATE-VALID-SW        TO SORT-DATE-VALID-SW
+017100     IF WS-DATE-VALID
+017200         COMPUTE SORT-DAYS-SINCE =
+017300             WS-TODAY-JULIAN - WS-ACT-JULIAN
+017400     ELSE
+017500         MOVE ZERO TO SORT-DAYS-SINCE
+017600     END-IF
+017700     RELEASE SORT-REC
+017800     PERFORM 8000-READ-CONTACT
+017900         THRU 8000-READ-CONTACT-EXIT.
+018000 4100-RELEASE-CONTACT-EXIT.
+018100     EXIT.
+018200*----------------------------------------------------------------*
+018300*    4200-PARSE-ACTIVITY-DATE - PULL YYYY-MM-DD OUT OF THE FIRST *
+018400*    TEN BYTES OF LATESTACTIVITYDATETIME AND VALIDATE IT         *
+018500*----------------------------------------------------------------*
+018600 4200-PARSE-ACTIVITY-DATE.
+018700     MOVE "N" TO WS-DATE-VALID-SW
+018800     MOVE LATESTACTIVITYDATETIME(1:4)  TO WS-ACT-YEAR
+018900     MOVE LATESTACTIVITYDATETIME(6:2)  TO WS-ACT-MONTH
+019000     MOVE LATESTACTIVITYDATETIME(9:2)  TO WS-ACT-DAY
+019100     IF WS-ACT-YEAR IS NUMERIC
+019200         AND WS-ACT-MONTH IS NUMERIC
+019300         AND WS-ACT-DAY IS NUMERIC
+019400         AND WS-ACT-YEAR > ZERO
+019500         AND WS-ACT-MONTH >= 1 AND WS-ACT-MONTH <= 12
+019600         AND WS-ACT-DAY >= 1 AND WS-ACT-DAY <= 31
+019610         PERFORM 4210-VALIDATE-CALENDAR-DAY
+019620             THRU 4210-VALIDATE-CALENDAR-DAY-EXIT
+019630         IF WS-DAY-VALID
+019700             COMPUTE WS-ACT-JULIAN =
+019800                 FUNCTION INTEGER-OF-DATE(WS-ACT-YYYYMMDD)
+019900             MOVE "Y" TO WS-DATE-VALID-SW
+019910         END-IF
+020000     END-IF.
+020100 4200-PARSE-ACTIVITY-DATE-EXIT.
+020200     EXIT.
+020210*----------------------------------------------------------------*
+020220*    4210-VALIDATE-CALENDAR-DAY - CHECK WS-ACT-DAY AGAINST THE    *
+020230*    ACTUAL NUMBER OF DAYS IN WS-ACT-MONTH, ADJUSTING FEBRUARY    *
+020240*    FOR LEAP YEARS, SO A DATE LIKE 2024-02-30 OR 2023-04-31      *
+020250*    NEVER REACHES FUNCTION INTEGER-OF-DATE                      *
+020260*----------------------------------------------------------------*
+020270 4210-VALIDATE-CALENDAR-DAY.
+020280     MOVE "N" TO WS-DAY-VALID-SW
+020290     MOVE WS-DIM(WS-ACT-MONTH) TO WS-MAX-DAY
+020300     IF WS-ACT-MONTH = 2
+020310         PERFORM 4220-CHECK-LEAP-YEAR
+020320             THRU 4220-CHECK-LEAP-YEAR-EXIT
+020330         IF WS-IS-LEAP-YEAR
+020340             MOVE 29 TO WS-MAX-DAY
+020350         END-IF
+020360     END-IF
+020370     IF WS-ACT-DAY <= WS-MAX-DAY
+020380         MOVE "Y" TO WS-DAY-VALID-SW
+020390     END-IF.
+020400 4210-VALIDATE-CALENDAR-DAY-EXIT.
+020410     EXIT.
+020420*----------------------------------------------------------------*
+020430*    4220-CHECK-LEAP-YEAR - SET WS-IS-LEAP-YEAR FOR WS-ACT-YEAR   *
+020440*    (DIVISIBLE BY 4, EXCEPT CENTURY YEARS NOT DIVISIBLE BY 400)  *
+020450*----------------------------------------------------------------*
+020460 4220-CHECK-LEAP-YEAR.
+020470     MOVE "N" TO WS-LEAP-SW
+020480     DIVIDE WS-ACT-YEAR BY 4 GIVING WS-YEAR-QUOTIENT
+020490         REMAINDER WS-YEAR-MOD-4
+020500     IF WS-YEAR-MOD-4 = ZERO
+020510         DIVIDE WS-ACT-YEAR BY 100 GIVING WS-YEAR-QUOTIENT
+020520             REMAINDER WS-YEAR-MOD-100
+020530         IF WS-YEAR-MOD-100 NOT = ZERO
+020540             MOVE "Y" TO WS-LEAP-SW
+020550         ELSE
+020560             DIVIDE WS-ACT-YEAR BY 400 GIVING WS-YEAR-QUOTIENT
+020570                 REMAINDER WS-YEAR-MOD-400
+020580             IF WS-YEAR-MOD-400 = ZERO
+020590                 MOVE "Y" TO WS-LEAP-SW
+020600             END-IF
+020610         END-IF
+020620     END-IF.
+020630 4220-CHECK-LEAP-YEAR-EXIT.
+020640     EXIT.
+020650*----------------------------------------------------------------*
+020660*    5000-BUCKET-BY-ACCOUNT - CONTROL-BREAK ON ACCOUNT_ID,       *
+020670*    ACCUMULATING BUCKET COUNTS AND PRINTING ONE LINE PER        *
+020680*    ACCOUNT WHEN THE KEY CHANGES                                *
+020700*----------------------------------------------------------------*
+020800 5000-BUCKET-BY-ACCOUNT.
+020900     OPEN OUTPUT AGING-OUT
+021000     MOVE WS-HEADING-1 TO AGING-LINE
+021100     WRITE AGING-LINE
+021200     MOVE WS-HEADING-2 TO AGING-LINE
+021300     WRITE AGING-LINE
+021400     PERFORM 5300-RETURN-SORT-REC
+021500         THRU 5300-RETURN-SORT-REC-EXIT
+021600     PERFORM 5100-ACCUMULATE-BUCKET
+021700         THRU 5100-ACCUMULATE-BUCKET-EXIT
+021800         UNTIL WS-SORT-EOF
+021900     IF NOT WS-FIRST-TIME
+022000         PERFORM 5400-WRITE-ACCOUNT-LINE
+022100             THRU 5400-WRITE-ACCOUNT-LINE-EXIT
+022200     END-IF
+022300     PERFORM 5500-WRITE-GRAND-TOTALS
+022400         THRU 5500-WRITE-GRAND-TOTALS-EXIT
+022500     CLOSE AGING-OUT.
+022600 5000-BUCKET-BY-ACCOUNT-EXIT.
+022700     EXIT.
+022800*----------------------------------------------------------------*
+022900*    5100-ACCUMULATE-BUCKET - FOLD ONE SORT RECORD INTO THE      *
+023000*    CURRENT ACCOUNT'S BUCKET COUNTERS, BREAKING WHEN THE        *
+023100*    ACCOUNT_ID CHANGES                                          *
+023200*----------------------------------------------------------------*
+023300 5100-ACCUMULATE-BUCKET.
+023400     IF WS-FIRST-TIME
+023500         MOVE "N" TO WS-FIRST-TIME-SW
+023600         PERFORM 5600-RESET-CURR-BUCKETS
+023700             THRU 5600-RESET-CURR-BUCKETS-EXIT
+023800         MOVE SORT-ACCOUNT-ID TO WS-CURR-ACCOUNT-ID
+023900     ELSE
+024000         IF SORT-ACCOUNT-ID NOT = WS-CURR-ACCOUNT-ID
+024100             PERFORM 5400-WRITE-ACCOUNT-LINE
+024200                 THRU 5400-WRITE-ACCOUNT-LINE-EXIT
+024300             PERFORM 5600-RESET-CURR-BUCKETS
+024400                 THRU 5600-RESET-CURR-BUCKETS-EXIT
+024500             MOVE SORT-ACCOUNT-ID TO WS-CURR-ACCOUNT-ID
+024600         END-IF
+024700     END-IF
+024800     EVALUATE TRUE
+024900         WHEN SORT-DATE-VALID-SW NOT = "Y"
+025000             ADD 1 TO WS-CURR-BKT-UNKNOWN
+025100         WHEN SORT-DAYS-SINCE < 0
+025200             ADD 1 TO WS-CURR-BKT-0-30
+025300         WHEN SORT-DAYS-SINCE <= 30
+025400             ADD 1 TO WS-CURR-BKT-0-30
+025500         WHEN SORT-DAYS-SINCE <= 90
+025600             ADD 1 TO WS-CURR-BKT-31-90
+025700         WHEN SORT-DAYS-SINCE <= 180
+025800             ADD 1 TO WS-CURR-BKT-91-180
+025900         WHEN OTHER
+026000             ADD 1 TO WS-CURR-BKT-OVER-180
+026100     END-EVALUATE
+026200     PERFORM 5300-RETURN-SORT-REC
+026300         THRU 5300-RETURN-SORT-REC-EXIT.
+026400 5100-ACCUMULATE-BUCKET-EXIT.
+026500     EXIT.
+026600*----------------------------------------------------------------*
+026700*    5300-RETURN-SORT-REC - RETURN THE NEXT SORTED SORT RECORD   *
+026800*----------------------------------------------------------------*
+026900 5300-RETURN-SORT-REC.
+027000     RETURN SORT-WORK
+027100         AT END
+027200             MOVE "Y" TO WS-SORT-EOF-SW
+027300     END-RETURN.
+027400 5300-RETURN-SORT-REC-EXIT.
+027500     EXIT.
+027600*----------------------------------------------------------------*
+027700*    5400-WRITE-ACCOUNT-LINE - PRINT ONE ACCOUNT'S BUCKET LINE   *
+027800*    AND FOLD IT INTO THE GRAND TOTALS                           *
+027900*----------------------------------------------------------------*
+028000 5400-WRITE-ACCOUNT-LINE.
+028100     MOVE SPACES               TO WS-DETAIL-LINE
+028200     MOVE WS-CURR-ACCOUNT-ID   TO WS-D-ACCOUNT-ID
+028300     MOVE WS-CURR-BKT-0-30     TO WS-D-BKT-0-30
+028400     MOVE WS-CURR-BKT-31-90    TO WS-D-BKT-31-90
+028500     MOVE WS-CURR-BKT-91-180   TO WS-D-BKT-91-180
+028600     MOVE WS-CURR-BKT-OVER-180 TO WS-D-BKT-OVER-180
+028700     MOVE WS-CURR-BKT-UNKNOWN  TO WS-D-BKT-UNKNOWN
+028800     MOVE WS-DETAIL-LINE       TO AGING-LINE
+028900     WRITE AGING-LINE
+029000     ADD WS-CURR-BKT-0-30      TO WS-GRAND-BKT-0-30
+029100     ADD WS-CURR-BKT-31-90     TO WS-GRAND-BKT-31-90
+029200     ADD WS-CURR-BKT-91-180    TO WS-GRAND-BKT-91-180
+029300     ADD WS-CURR-BKT-OVER-180  TO WS-GRAND-BKT-OVER-180
+029400     ADD WS-CURR-BKT-UNKNOWN   TO WS-GRAND-BKT-UNKNOWN.
+029500 5400-WRITE-ACCOUNT-LINE-EXIT.
+029600     EXIT.
+029700*----------------------------------------------------------------*
+029800*    5500-WRITE-GRAND-TOTALS - PRINT THE GRAND TOTAL LINE        *
+029900*----------------------------------------------------------------*
+030000 5500-WRITE-GRAND-TOTALS.
+030100     MOVE WS-GRAND-BKT-0-30     TO WS-G-BKT-0-30
+030200     MOVE WS-GRAND-BKT-31-90    TO WS-G-BKT-31-90
+030300     MOVE WS-GRAND-BKT-91-180   TO WS-G-BKT-91-180
+030400     MOVE WS-GRAND-BKT-OVER-180 TO WS-G-BKT-OVER-180
+030500     MOVE WS-GRAND-BKT-UNKNOWN  TO WS-G-BKT-UNKNOWN
+030600     MOVE WS-GRAND-LINE         TO AGING-LINE
+030700     WRITE AGING-LINE.
+030800 5500-WRITE-GRAND-TOTALS-EXIT.
+030900     EXIT.
+031000*----------------------------------------------------------------*
+031100*    5600-RESET-CURR-BUCKETS - ZERO OUT THE ACCOUNT ACCUMULATORS *
+031200*----------------------------------------------------------------*
+031300 5600-RESET-CURR-BUCKETS.
+031400     MOVE ZERO TO WS-CURR-BKT-0-30
+031500     MOVE ZERO TO WS-CURR-BKT-31-90
+031600     MOVE ZERO TO WS-CURR-BKT-91-180
+031700     MOVE ZERO TO WS-CURR-BKT-OVER-180
+031800     MOVE ZERO TO WS-CURR-BKT-UNKNOWN.
+031900 5600-RESET-CURR-BUCKETS-EXIT.
+032000     EXIT.
+032100*----------------------------------------------------------------*
+032200*    8000-READ-CONTACT - READ THE NEXT CONTACT-RECORD            *
+032300*----------------------------------------------------------------*
+032400 8000-READ-CONTACT.
+032500     READ CONTACT-IN
+032600         AT END
+032700             MOVE "Y" TO WS-EOF-SW
+032800     END-READ.
+032900 8000-READ-CONTACT-EXIT.
+033000     EXIT.
+033100*----------------------------------------------------------------*
+033200*    9000-FINALIZE - PRINT THE CONTROL TOTAL LINE                *
+033300*----------------------------------------------------------------*
+033400 9000-FINALIZE.
+033500     DISPLAY "ZCM150 - CONTACT-RECORDS PROCESSED: "
+033600         WS-CONTACT-COUNT.
+033700 9000-FINALIZE-EXIT.
+033800     EXIT.
